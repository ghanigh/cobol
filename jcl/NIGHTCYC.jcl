@@ -0,0 +1,43 @@
+//NIGHTCYC JOB (ACCTG),'CYCLE BANCAIRE NUIT',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTCYC - CYCLE BATCH NOCTURNE DE LA SIMULATION BANCAIRE     *
+//*                                                                *
+//* ENCHAINE, DANS L'ORDRE, LES TROIS TRAVAUX DE FIN DE JOURNEE :  *
+//*   STEP010  VIRPERM  - VIREMENTS PERMANENTS DUS DU JOUR         *
+//*   STEP020  INTACCR  - CALCUL ET CREDIT DES INTERETS MENSUELS   *
+//*   STEP030  RAPPRO   - RAPPROCHEMENT ET RAPPORT DE CLOTURE      *
+//*                                                                *
+//* CHAQUE ETAPE NE DEMARRE QUE SI L'ETAPE PRECEDENTE S'EST        *
+//* TERMINEE SANS CODE RETOUR SUPERIEUR A 4 (COND=(4,LT,stepname)).*
+//* VIRPERM ET INTACCR ECRIVENT SUR LA MEME PISTE D'AUDIT QUE       *
+//* RAPPRO LIT ENSUITE : L'ORDRE DES ETAPES EST DONC SIGNIFICATIF.  *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=VIRPERM
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//CPTMAST  DD DSN=BANK.PROD.CPTMAST,DISP=SHR
+//STORDF   DD DSN=BANK.PROD.STORDF,DISP=SHR
+//AUDLOG   DD DSN=BANK.PROD.AUDLOG,DISP=MOD
+//CMPLOG   DD DSN=BANK.PROD.CMPLOG,DISP=MOD
+//CHKPTF   DD DSN=BANK.PROD.CHKPTF,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=INTACCR,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//CPTMAST  DD DSN=BANK.PROD.CPTMAST,DISP=SHR
+//AUDLOG   DD DSN=BANK.PROD.AUDLOG,DISP=MOD
+//CHKPTF   DD DSN=BANK.PROD.CHKPTF,DISP=SHR
+//RAPINT   DD DSN=BANK.PROD.RAPINT,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=RAPPRO,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DSN=BANK.PROD.LOADLIB,DISP=SHR
+//CPTMAST  DD DSN=BANK.PROD.CPTMAST,DISP=SHR
+//AUDLOG   DD DSN=BANK.PROD.AUDLOG,DISP=SHR
+//CHKPTF   DD DSN=BANK.PROD.CHKPTF,DISP=SHR
+//RAPPORT  DD DSN=BANK.PROD.RAPPORT,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
