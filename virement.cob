@@ -3,58 +3,393 @@
        AUTHOR. GHANI.
        DATE-WRITTEN. 2025-04-20.
 
+      *> Historique des modifications
+      *> 2026-08-08 GH Virement adossé au fichier maître des comptes,
+      *>               conversion multi-devises, piste d'audit,
+      *>               contrôle de statut et de solde minimum, revue
+      *>               de conformité des virements de montant élevé,
+      *>               validation des saisies.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
            SOURCE-COMPUTER. THINKPAD.
            OBJECT-COMPUTER. X395.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPTE-MASTER ASSIGN TO "CPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-CPTE
+               FILE STATUS IS FS-COMPTE.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT COMPLIANCE-LOG ASSIGN TO "CMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONF.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COMPTE-MASTER.
+           COPY CPTREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDREC.
+
+       FD  COMPLIANCE-LOG.
+           COPY CMPREC.
+
        WORKING-STORAGE SECTION.
        01 NUMERO-COMPTE-SOURCE PIC 9(5).
        01 NUMERO-COMPTE-DESTINATION PIC 9(5).
        01 MONTANT-VIREMENT PIC 9(10)V99.
+       01 MONTANT-CONVERTI PIC S9(10)V99.
        01 CONFIRMATION PIC X.
-       01 SOLDE-SOURCE PIC 9(10)V99 VALUE 1000.00. *> Solde du compte source (simplifié)
-       01 SOLDE-DESTINATION PIC 9(10)V99 VALUE 500.00. *> Solde du compte destination (simplifié)
+       01 SAISIE-VALIDE PIC X.
+           88 SAISIE-EST-VALIDE VALUE 'O'.
        01 MESSAGE-ERREUR PIC X(50).
 
+       01 FS-COMPTE PIC XX VALUE "00".
+       01 FS-AUDIT PIC XX VALUE "00".
+       01 FS-CONF PIC XX VALUE "00".
+
+       01 SOLDE-MINIMUM-EPARGNE PIC S9(10)V99 VALUE 100.00.
+       01 SEUIL-CONFORMITE PIC S9(10)V99 VALUE 10000.00.
+       01 SOLDE-DISPONIBLE-WS PIC S9(10)V99.
+       01 TAUX-TROUVE PIC X.
+           88 TAUX-EST-TROUVE VALUE 'O'.
+       01 POSTAGE-OK PIC X.
+           88 POSTAGE-REUSSI VALUE 'O'.
+
+      *> Copie de travail du compte source (le tampon du fichier
+      *> maître ne peut contenir qu'un seul enregistrement à la fois).
+       01 CPTE-SOURCE-WS.
+           05 NUM-SOURCE-WS PIC 9(5).
+           05 NOM-SOURCE-WS PIC X(30).
+           05 SOLDE-SOURCE-WS PIC S9(10)V99.
+           05 DEVISE-SOURCE-WS PIC X(3).
+           05 TYPE-SOURCE-WS PIC X.
+           05 DECOUVERT-SOURCE-WS PIC S9(10)V99.
+           05 STATUT-SOURCE-WS PIC X.
+
+       01 CPTE-DEST-WS.
+           05 NUM-DEST-WS PIC 9(5).
+           05 NOM-DEST-WS PIC X(30).
+           05 SOLDE-DEST-WS PIC S9(10)V99.
+           05 DEVISE-DEST-WS PIC X(3).
+           05 STATUT-DEST-WS PIC X.
+
+       01 AUDIT-TYPE-WS PIC X(10).
+       01 AUDIT-MONTANT-WS PIC S9(10)V99.
+       01 AUDIT-AVANT-WS PIC S9(10)V99.
+       01 AUDIT-APRES-WS PIC S9(10)V99.
+       01 AUDIT-CPTE-WS PIC 9(5).
+       01 AUDIT-CONTREPARTIE-WS PIC 9(5).
+
+      *> Table des taux de change (devise source / devise cible /
+      *> taux) construite par REDEFINES d'une zone littérale.
+       01 TABLE-TAUX-LITTERAL.
+           05 FILLER PIC X(12) VALUE "EURUSD010850".
+           05 FILLER PIC X(12) VALUE "USDEUR009220".
+           05 FILLER PIC X(12) VALUE "EURGBP008500".
+           05 FILLER PIC X(12) VALUE "GBPEUR011765".
+           05 FILLER PIC X(12) VALUE "USDGBP007830".
+           05 FILLER PIC X(12) VALUE "GBPUSD012770".
+       01 TABLE-TAUX REDEFINES TABLE-TAUX-LITTERAL.
+           05 TAUX-ENTREE OCCURS 6 TIMES INDEXED BY TX-INDEX.
+               10 DEVISE-DE PIC X(3).
+               10 DEVISE-VERS PIC X(3).
+               10 TAUX-CHANGE PIC 9(2)V9999.
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           PERFORM INITIALISATION-PARAGRAPH.
+
            DISPLAY '--- Simulation de Virement Bancaire ---'.
            DISPLAY ' '.
 
-           DISPLAY 'Entrez le numéro de compte source (5 chiffres) : '.
-           ACCEPT NUMERO-COMPTE-SOURCE.
+           PERFORM SAISIE-COMPTE-SOURCE-PARAGRAPH.
+           PERFORM SAISIE-COMPTE-DESTINATION-PARAGRAPH.
+           PERFORM SAISIE-MONTANT-PARAGRAPH.
+           PERFORM CONVERSION-DEVISE-PARAGRAPH.
 
-           DISPLAY 'Entrez le numéro de compte destinataire (5 chiffres) : '.
-           ACCEPT NUMERO-COMPTE-DESTINATION.
+           IF TAUX-EST-TROUVE
+               DISPLAY ' '
+               DISPLAY 'Confirmer le virement de ' MONTANT-VIREMENT ' '
+                   DEVISE-SOURCE-WS
+               DISPLAY 'du compte ' NUMERO-COMPTE-SOURCE
+               DISPLAY 'vers le compte ' NUMERO-COMPTE-DESTINATION
+                   ' (O/N) ?'
+               ACCEPT CONFIRMATION
 
-           DISPLAY 'Entrez le montant à virer : '.
-           ACCEPT MONTANT-VIREMENT.
+               IF CONFIRMATION = 'O' OR CONFIRMATION = 'o' THEN
+                   PERFORM TRAITEMENT-VIREMENT-PARAGRAPH
+               ELSE
+                   DISPLAY 'Virement annulé par l''utilisateur.'
+               END-IF
+           END-IF.
 
-           DISPLAY ' '.
-           DISPLAY 'Confirmer le virement de ' MONTANT-VIREMENT ' EUR'.
-           DISPLAY 'du compte ' NUMERO-COMPTE-SOURCE.
-           DISPLAY 'vers le compte ' NUMERO-COMPTE-DESTINATION ' (O/N) ?'.
-           ACCEPT CONFIRMATION.
-
-           IF CONFIRMATION = 'O' OR CONFIRMATION = 'o' THEN
-               IF MONTANT-VIREMENT > SOLDE-SOURCE THEN
-                   MOVE 'Solde insuffisant pour effectuer le virement.'
-                       TO MESSAGE-ERREUR.
-                   DISPLAY MESSAGE-ERREUR.
+           PERFORM CLOTURE-PARAGRAPH.
+           STOP RUN.
+
+       INITIALISATION-PARAGRAPH.
+           OPEN I-O COMPTE-MASTER
+           IF FS-COMPTE = "35"
+               OPEN OUTPUT COMPTE-MASTER
+               CLOSE COMPTE-MASTER
+               OPEN I-O COMPTE-MASTER
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG
+           IF FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF
+
+           OPEN EXTEND COMPLIANCE-LOG
+           IF FS-CONF = "35"
+               OPEN OUTPUT COMPLIANCE-LOG
+               CLOSE COMPLIANCE-LOG
+               OPEN EXTEND COMPLIANCE-LOG
+           END-IF.
+
+       CLOTURE-PARAGRAPH.
+           CLOSE COMPTE-MASTER
+           CLOSE AUDIT-LOG
+           CLOSE COMPLIANCE-LOG.
+
+      *> -----------------------------------------------------------
+      *> Compte source : numérique, existant, chargé en WS.
+      *> -----------------------------------------------------------
+       SAISIE-COMPTE-SOURCE-PARAGRAPH.
+           MOVE 'N' TO SAISIE-VALIDE
+           PERFORM UNTIL SAISIE-EST-VALIDE
+               DISPLAY 'Numéro de compte source (5 chiffres) : '
+               ACCEPT NUMERO-COMPTE-SOURCE
+               IF NUMERO-COMPTE-SOURCE IS NOT NUMERIC
+                   DISPLAY 'Numéro invalide.'
                ELSE
-                   SUBTRACT MONTANT-VIREMENT FROM SOLDE-SOURCE.
-                   ADD MONTANT-VIREMENT TO SOLDE-DESTINATION.
-                   DISPLAY ' '.
-                   DISPLAY 'Virement de ' MONTANT-VIREMENT ' EUR effectué'.
-                   DISPLAY 'du compte ' NUMERO-COMPTE-SOURCE.
-                   DISPLAY 'vers le compte ' NUMERO-COMPTE-DESTINATION.
-                   DISPLAY 'Nouveau solde du compte source : ' SOLDE-SOURCE.
-                   DISPLAY 'Nouveau solde du compte destinataire : ' SOLDE-DESTINATION.
+                   MOVE NUMERO-COMPTE-SOURCE TO NUMERO-CPTE
+                   READ COMPTE-MASTER
+                       INVALID KEY
+                           DISPLAY 'Compte source inconnu.'
+                       NOT INVALID KEY
+                           MOVE NUMERO-CPTE TO NUM-SOURCE-WS
+                           MOVE NOM-CLI TO NOM-SOURCE-WS
+                           MOVE SOLDE-CPTE TO SOLDE-SOURCE-WS
+                           MOVE DEVISE-CPTE TO DEVISE-SOURCE-WS
+                           MOVE TYPE-CPTE TO TYPE-SOURCE-WS
+                           MOVE LIMITE-DECOUVERT-CPTE
+                               TO DECOUVERT-SOURCE-WS
+                           MOVE STATUT-CPTE TO STATUT-SOURCE-WS
+                           MOVE 'O' TO SAISIE-VALIDE
+                   END-READ
                END-IF
+           END-PERFORM.
+
+      *> -----------------------------------------------------------
+      *> Compte destinataire : numérique, existant, différent de la
+      *> source, chargé en CPTE-DEST-WS.
+      *> -----------------------------------------------------------
+       SAISIE-COMPTE-DESTINATION-PARAGRAPH.
+           MOVE 'N' TO SAISIE-VALIDE
+           PERFORM UNTIL SAISIE-EST-VALIDE
+               DISPLAY 'Numéro de compte destinataire (5 chiffres) : '
+               ACCEPT NUMERO-COMPTE-DESTINATION
+               IF NUMERO-COMPTE-DESTINATION IS NOT NUMERIC
+                   DISPLAY 'Numéro invalide.'
+               ELSE
+                   IF NUMERO-COMPTE-DESTINATION = NUMERO-COMPTE-SOURCE
+                       DISPLAY 'Le compte destinataire doit être '
+                           'différent du compte source.'
+                   ELSE
+                       MOVE NUMERO-COMPTE-DESTINATION TO NUMERO-CPTE
+                       READ COMPTE-MASTER
+                           INVALID KEY
+                               DISPLAY 'Compte destinataire inconnu.'
+                           NOT INVALID KEY
+                               MOVE NUMERO-CPTE TO NUM-DEST-WS
+                               MOVE NOM-CLI TO NOM-DEST-WS
+                               MOVE SOLDE-CPTE TO SOLDE-DEST-WS
+                               MOVE DEVISE-CPTE TO DEVISE-DEST-WS
+                               MOVE STATUT-CPTE TO STATUT-DEST-WS
+                               MOVE 'O' TO SAISIE-VALIDE
+                       END-READ
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> -----------------------------------------------------------
+      *> Montant à virer : numérique et strictement positif.
+      *> -----------------------------------------------------------
+       SAISIE-MONTANT-PARAGRAPH.
+           MOVE 'N' TO SAISIE-VALIDE
+           PERFORM UNTIL SAISIE-EST-VALIDE
+               DISPLAY 'Montant à virer : '
+               ACCEPT MONTANT-VIREMENT
+               IF MONTANT-VIREMENT IS NOT NUMERIC
+                       OR MONTANT-VIREMENT = 0
+                   DISPLAY 'Montant invalide.'
+               ELSE
+                   MOVE 'O' TO SAISIE-VALIDE
+               END-IF
+           END-PERFORM.
+
+      *> -----------------------------------------------------------
+      *> Calcule le montant à créditer au destinataire dans sa devise.
+      *> -----------------------------------------------------------
+       CONVERSION-DEVISE-PARAGRAPH.
+           IF DEVISE-SOURCE-WS = DEVISE-DEST-WS
+               MOVE MONTANT-VIREMENT TO MONTANT-CONVERTI
+               MOVE 'O' TO TAUX-TROUVE
+           ELSE
+               MOVE 'N' TO TAUX-TROUVE
+               PERFORM VARYING TX-INDEX FROM 1 BY 1
+                       UNTIL TX-INDEX > 6 OR TAUX-EST-TROUVE
+                   IF DEVISE-DE(TX-INDEX) = DEVISE-SOURCE-WS
+                           AND DEVISE-VERS(TX-INDEX) = DEVISE-DEST-WS
+                       COMPUTE MONTANT-CONVERTI ROUNDED =
+                           MONTANT-VIREMENT * TAUX-CHANGE(TX-INDEX)
+                       MOVE 'O' TO TAUX-TROUVE
+                   END-IF
+               END-PERFORM
+               IF NOT TAUX-EST-TROUVE
+                   MOVE 0 TO MONTANT-CONVERTI
+                   DISPLAY 'Paire de devises non prise en charge : '
+                       DEVISE-SOURCE-WS '/' DEVISE-DEST-WS
+                       '. Virement refusé.'
+               END-IF
+           END-IF.
+
+      *> -----------------------------------------------------------
+      *> Contrôle les statuts et le solde, puis poste le virement.
+      *> -----------------------------------------------------------
+       TRAITEMENT-VIREMENT-PARAGRAPH.
+           IF STATUT-SOURCE-WS NOT = 'A'
+               MOVE 'Compte source fermé ou gelé.' TO MESSAGE-ERREUR
+               DISPLAY MESSAGE-ERREUR
            ELSE
-               DISPLAY 'Virement annulé par l''utilisateur.'.
+               IF STATUT-DEST-WS NOT = 'A'
+                   MOVE 'Compte destinataire fermé ou gelé.'
+                       TO MESSAGE-ERREUR
+                   DISPLAY MESSAGE-ERREUR
+               ELSE
+                   PERFORM CONTROLE-SOLDE-SOURCE-PARAGRAPH
+               END-IF
            END-IF.
 
-           STOP RUN.
\ No newline at end of file
+       CONTROLE-SOLDE-SOURCE-PARAGRAPH.
+           IF TYPE-SOURCE-WS = 'E'
+               IF (SOLDE-SOURCE-WS - MONTANT-VIREMENT)
+                       < SOLDE-MINIMUM-EPARGNE
+                   MOVE 'Solde minimum du compte épargne non atteint'
+                       TO MESSAGE-ERREUR
+                   DISPLAY MESSAGE-ERREUR
+               ELSE
+                   PERFORM POSTER-VIREMENT-PARAGRAPH
+               END-IF
+           ELSE
+               COMPUTE SOLDE-DISPONIBLE-WS =
+                   SOLDE-SOURCE-WS + DECOUVERT-SOURCE-WS
+               IF MONTANT-VIREMENT > SOLDE-DISPONIBLE-WS
+                   MOVE 'Solde insuffisant pour le virement.'
+                       TO MESSAGE-ERREUR
+                   DISPLAY MESSAGE-ERREUR
+               ELSE
+                   PERFORM POSTER-VIREMENT-PARAGRAPH
+               END-IF
+           END-IF.
+
+      *> -----------------------------------------------------------
+      *> Débite la source, crédite la destination, réécrit les deux
+      *> enregistrements et journalise les deux mouvements.
+      *> -----------------------------------------------------------
+       POSTER-VIREMENT-PARAGRAPH.
+           SUBTRACT MONTANT-VIREMENT FROM SOLDE-SOURCE-WS
+           ADD MONTANT-CONVERTI TO SOLDE-DEST-WS
+           MOVE 'O' TO POSTAGE-OK
+
+           MOVE NUM-SOURCE-WS TO NUMERO-CPTE
+           READ COMPTE-MASTER
+               INVALID KEY
+                   DISPLAY 'Erreur relecture compte source avant maj.'
+                   MOVE 'N' TO POSTAGE-OK
+               NOT INVALID KEY
+                   MOVE SOLDE-SOURCE-WS TO SOLDE-CPTE
+                   REWRITE COMPTE-BANCAIRE
+           END-READ
+
+           IF POSTAGE-REUSSI
+               MOVE NUM-DEST-WS TO NUMERO-CPTE
+               READ COMPTE-MASTER
+                   INVALID KEY
+                       DISPLAY 'Erreur relecture compte destinataire '
+                           'avant maj.'
+                       MOVE 'N' TO POSTAGE-OK
+                   NOT INVALID KEY
+                       MOVE SOLDE-DEST-WS TO SOLDE-CPTE
+                       REWRITE COMPTE-BANCAIRE
+               END-READ
+           END-IF
+
+           IF NOT POSTAGE-REUSSI
+               DISPLAY 'Virement interrompu, aucune écriture postée.'
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Virement de ' MONTANT-VIREMENT ' '
+                   DEVISE-SOURCE-WS ' effectué'
+               DISPLAY 'du compte ' NUM-SOURCE-WS
+               DISPLAY 'vers le compte ' NUM-DEST-WS
+               DISPLAY 'Nouveau solde du compte source : '
+                   SOLDE-SOURCE-WS
+               DISPLAY 'Nouveau solde du compte destinataire : '
+                   SOLDE-DEST-WS ' ' DEVISE-DEST-WS
+
+               MOVE NUM-SOURCE-WS TO AUDIT-CPTE-WS
+               MOVE 'VIR-DEBIT' TO AUDIT-TYPE-WS
+               MOVE MONTANT-VIREMENT TO AUDIT-MONTANT-WS
+               COMPUTE AUDIT-AVANT-WS =
+                   SOLDE-SOURCE-WS + MONTANT-VIREMENT
+               MOVE SOLDE-SOURCE-WS TO AUDIT-APRES-WS
+               MOVE NUM-DEST-WS TO AUDIT-CONTREPARTIE-WS
+               PERFORM ECRITURE-AUDIT-PARAGRAPH
+
+               MOVE NUM-DEST-WS TO AUDIT-CPTE-WS
+               MOVE 'VIR-CREDIT' TO AUDIT-TYPE-WS
+               MOVE MONTANT-CONVERTI TO AUDIT-MONTANT-WS
+               COMPUTE AUDIT-AVANT-WS =
+                   SOLDE-DEST-WS - MONTANT-CONVERTI
+               MOVE SOLDE-DEST-WS TO AUDIT-APRES-WS
+               MOVE NUM-SOURCE-WS TO AUDIT-CONTREPARTIE-WS
+               PERFORM ECRITURE-AUDIT-PARAGRAPH
+
+               IF MONTANT-VIREMENT > SEUIL-CONFORMITE
+                   PERFORM ECRITURE-CONFORMITE-PARAGRAPH
+               END-IF
+           END-IF.
+
+       ECRITURE-AUDIT-PARAGRAPH.
+           MOVE AUDIT-CPTE-WS TO NUMERO-CPTE-AUDIT
+           MOVE AUDIT-TYPE-WS TO TYPE-MOUVEMENT
+           MOVE AUDIT-MONTANT-WS TO MONTANT-MOUVEMENT
+           MOVE AUDIT-AVANT-WS TO SOLDE-AVANT-MVT
+           MOVE AUDIT-APRES-WS TO SOLDE-APRES-MVT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-MOUVEMENT
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HEURE-MOUVEMENT
+           MOVE AUDIT-CONTREPARTIE-WS TO CPTE-CONTREPARTIE-MVT
+           WRITE MOUVEMENT-AUDIT.
+
+      *> -----------------------------------------------------------
+      *> Virement de montant élevé : trace pour revue de conformité.
+      *> -----------------------------------------------------------
+       ECRITURE-CONFORMITE-PARAGRAPH.
+           MOVE NUM-SOURCE-WS TO CPTE-SOURCE-CONF
+           MOVE NUM-DEST-WS TO CPTE-DEST-CONF
+           MOVE MONTANT-VIREMENT TO MONTANT-CONF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-CONF
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HEURE-CONF
+           WRITE ENREG-CONFORMITE.
