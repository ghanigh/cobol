@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------------
+      *> CHKREC - Enregistrement du fichier de reprise des travaux
+      *> batch. Une clé par nom de job : dernier numéro de compte
+      *> traité avec succès, pour reprendre après un abend sans
+      *> retraiter les comptes déjà postés.
+      *> ---------------------------------------------------------------
+       01  ENREG-CHECKPOINT.
+           05  NOM-JOB-CHECKPOINT      PIC X(8).
+           05  DERNIERE-CLE-TRAITEE    PIC 9(5).
+           05  DATE-CHECKPOINT         PIC 9(8).
