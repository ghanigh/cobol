@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------------
+      *> QSTREC - Enregistrement de la banque de questions du quiz.
+      *> Chargé par CHARGEMENT-QUESTIONS, lu par JEU-DIX-QUESTIONS-
+      *> FLEXIBLE pour piocher un sous-ensemble de questions, avec ou
+      *> sans filtre de catégorie.
+      *> ---------------------------------------------------------------
+       01  QUESTION-ENREG.
+           05  NUMERO-QUESTION         PIC 9(3).
+           05  CATEGORIE-QUESTION      PIC X(15).
+           05  TEXTE-QUESTION          PIC X(80).
+           05  REPONSE-QUESTION        PIC X(30).
