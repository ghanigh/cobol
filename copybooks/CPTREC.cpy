@@ -0,0 +1,20 @@
+      *> ---------------------------------------------------------------
+      *> CPTREC - Enregistrement du fichier maître des comptes bancaires
+      *> Utilisé par SIMULATION-BANQUE, VIREMENT-BANCAIRE et les
+      *> programmes batch qui doivent lire ou mettre à jour un compte.
+      *> ---------------------------------------------------------------
+       01  COMPTE-BANCAIRE.
+           05  NUMERO-CPTE             PIC 9(5).
+           05  NOM-CLI                 PIC X(30).
+           05  PIN-CPTE                PIC 9(4).
+           05  SOLDE-CPTE              PIC S9(10)V99.
+           05  DEVISE-CPTE             PIC X(3).
+           05  TYPE-CPTE               PIC X(1).
+               88  CPTE-COURANT        VALUE 'C'.
+               88  CPTE-EPARGNE        VALUE 'E'.
+           05  LIMITE-DECOUVERT-CPTE   PIC S9(10)V99.
+           05  STATUT-CPTE             PIC X(1).
+               88  CPTE-ACTIF          VALUE 'A'.
+               88  CPTE-FERME          VALUE 'F'.
+               88  CPTE-GELE           VALUE 'G'.
+           05  FILLER                  PIC X(10).
