@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------------
+      *> SCOREC - Historique des scores du quiz. Un enregistrement par
+      *> partie jouée, ajouté par JEU-DIX-QUESTIONS-FLEXIBLE et relu
+      *> par CLASSEMENT-SCORES pour établir le classement des joueurs.
+      *> ---------------------------------------------------------------
+       01  ENREG-SCORE.
+           05  JOUEUR-SCORE            PIC X(20).
+           05  DATE-SCORE              PIC 9(8).
+           05  HEURE-SCORE             PIC 9(6).
+           05  SCORE-OBTENU            PIC 9(2).
+           05  SCORE-MAXIMUM           PIC 9(2).
