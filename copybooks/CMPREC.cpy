@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------------
+      *> CMPREC - Enregistrement du fichier de conformité (contrôle des
+      *> virements de montant élevé, revue a posteriori par la
+      *> conformité).
+      *> ---------------------------------------------------------------
+       01  ENREG-CONFORMITE.
+           05  CPTE-SOURCE-CONF        PIC 9(5).
+           05  CPTE-DEST-CONF          PIC 9(5).
+           05  MONTANT-CONF            PIC S9(10)V99.
+           05  DATE-CONF               PIC 9(8).
+           05  HEURE-CONF              PIC 9(6).
