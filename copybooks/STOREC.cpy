@@ -0,0 +1,18 @@
+      *> ---------------------------------------------------------------
+      *> STOREC - Enregistrement d'un ordre de virement permanent
+      *> (loyer, abonnement, mensualité). Traité par le batch nocturne
+      *> VIREMENTS-PERMANENTS.
+      *> ---------------------------------------------------------------
+       01  ORDRE-PERMANENT.
+           05  NUMERO-ORDRE            PIC 9(5).
+           05  CPTE-SOURCE-ORDRE       PIC 9(5).
+           05  CPTE-DEST-ORDRE         PIC 9(5).
+           05  MONTANT-ORDRE           PIC S9(10)V99.
+           05  FREQUENCE-ORDRE         PIC X(1).
+               88  FREQ-HEBDOMADAIRE   VALUE 'H'.
+               88  FREQ-MENSUELLE      VALUE 'M'.
+               88  FREQ-ANNUELLE       VALUE 'A'.
+           05  PROCHAINE-DATE-ORDRE    PIC 9(8).
+           05  STATUT-ORDRE            PIC X(1).
+               88  ORDRE-ACTIF         VALUE 'A'.
+               88  ORDRE-SUSPENDU      VALUE 'S'.
