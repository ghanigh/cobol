@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------------
+      *> AUDREC - Enregistrement du journal d'audit des mouvements
+      *> Un enregistrement par mouvement posté (dépôt, retrait, virement
+      *> au débit ou au crédit, intérêt, échec d'authentification).
+      *> ---------------------------------------------------------------
+       01  MOUVEMENT-AUDIT.
+           05  NUMERO-CPTE-AUDIT       PIC 9(5).
+           05  TYPE-MOUVEMENT          PIC X(10).
+           05  MONTANT-MOUVEMENT       PIC S9(10)V99.
+           05  SOLDE-AVANT-MVT         PIC S9(10)V99.
+           05  SOLDE-APRES-MVT         PIC S9(10)V99.
+           05  DATE-MOUVEMENT          PIC 9(8).
+           05  HEURE-MOUVEMENT         PIC 9(6).
+           05  CPTE-CONTREPARTIE-MVT   PIC 9(5).
