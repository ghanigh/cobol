@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAPPROCHEMENT-QUOTIDIEN.
+       AUTHOR. GHANI.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Programme batch de fin de journée : relit le fichier maître
+      *> des comptes et la piste d'audit du jour et vérifie, compte
+      *> par compte, que solde d'ouverture + dépôts - retraits
+      *> - virements émis + virements reçus + intérêts = solde de
+      *> clôture. Tout écart est signalé dans le rapport. Reprise sur
+      *> incident : le dernier compte traité avec succès est
+      *> checkpointé, un relancement reprend juste après.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. THINKPAD.
+       OBJECT-COMPUTER. X395.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPTE-MASTER ASSIGN TO "CPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-CPTE
+               FILE STATUS IS FS-COMPTE.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOM-JOB-CHECKPOINT
+               FILE STATUS IS FS-CHKPT.
+
+           SELECT RAPPORT-FILE ASSIGN TO "RAPPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPTE-MASTER.
+           COPY CPTREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKREC.
+
+       FD  RAPPORT-FILE.
+       01 LIGNE-RAPPORT PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FS-COMPTE PIC XX VALUE "00".
+       01 FS-AUDIT PIC XX VALUE "00".
+       01 FS-CHKPT PIC XX VALUE "00".
+       01 FS-RAPPORT PIC XX VALUE "00".
+
+       01 NOM-JOB-WS PIC X(8) VALUE "RAPPRO".
+       01 REPRISE-EN-COURS PIC X VALUE 'N'.
+           88 EST-EN-REPRISE VALUE 'O'.
+       01 DERNIERE-CLE-WS PIC 9(5) VALUE 0.
+
+       01 FIN-COMPTES PIC X VALUE 'N'.
+           88 PLUS-DE-COMPTES VALUE 'O'.
+
+      *> Mouvements chargés en mémoire pour être totalisés compte
+      *> par compte sans relire le journal séquentiel plusieurs fois.
+      *> La table couvre tout l'historique du journal (nécessaire
+      *> pour retrouver le dépôt d'ouverture de chaque compte), d'où
+      *> une taille large ; un journal qui la déborderait arrête le
+      *> job plutôt que de tronquer silencieusement les mouvements
+      *> les plus anciens.
+       01 NB-MOUVEMENTS PIC 9(7) VALUE 0.
+       01 TABLE-MOUVEMENTS.
+           05 MVT-ENTREE OCCURS 50000 TIMES INDEXED BY MVT-INDEX.
+               10 MVT-CPTE PIC 9(5).
+               10 MVT-TYPE PIC X(10).
+               10 MVT-MONTANT PIC S9(10)V99.
+
+       01 OUVERTURE-CPTE-WS PIC S9(10)V99.
+       01 TOTAL-DEPOTS-WS PIC S9(10)V99.
+       01 TOTAL-RETRAITS-WS PIC S9(10)V99.
+       01 TOTAL-VIR-DEBIT-WS PIC S9(10)V99.
+       01 TOTAL-VIR-CREDIT-WS PIC S9(10)V99.
+       01 TOTAL-INTERETS-WS PIC S9(10)V99.
+       01 TOTAL-FRAIS-WS PIC S9(10)V99.
+       01 CLOTURE-ATTENDUE-WS PIC S9(10)V99.
+       01 ECART-WS PIC S9(10)V99.
+
+       01 NB-COMPTES-TRAITES PIC 9(5) VALUE 0.
+       01 NB-ANOMALIES PIC 9(5) VALUE 0.
+
+       01 LIGNE-DETAIL.
+           05 LD-CPTE PIC 9(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-OUVERTURE PIC -(8)9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-CLOTURE-ATT PIC -(8)9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-SOLDE-REEL PIC -(8)9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-ECART PIC -(8)9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-STATUT PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALISATION-PARAGRAPH.
+           PERFORM CONTROLE-CHECKPOINT-PARAGRAPH.
+           PERFORM OUVERTURE-RAPPORT-PARAGRAPH.
+           PERFORM CHARGEMENT-MOUVEMENTS-PARAGRAPH.
+           PERFORM TRAITEMENT-COMPTES-PARAGRAPH.
+           PERFORM FIN-DE-JOB-PARAGRAPH.
+           STOP RUN.
+
+       INITIALISATION-PARAGRAPH.
+           OPEN INPUT COMPTE-MASTER
+           OPEN INPUT AUDIT-LOG
+           OPEN I-O CHECKPOINT-FILE
+           IF FS-CHKPT = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+      *> -----------------------------------------------------------
+      *> Reprise : si un checkpoint existe déjà pour ce job, on ne
+      *> retraite pas les comptes déjà validés lors de la tentative
+      *> précédente.
+      *> -----------------------------------------------------------
+       CONTROLE-CHECKPOINT-PARAGRAPH.
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO REPRISE-EN-COURS
+               NOT INVALID KEY
+                   MOVE 'O' TO REPRISE-EN-COURS
+                   MOVE DERNIERE-CLE-TRAITEE TO DERNIERE-CLE-WS
+                   DISPLAY "Reprise après le compte " DERNIERE-CLE-WS
+           END-READ.
+
+      *> -----------------------------------------------------------
+      *> En reprise, les lignes déjà écrites lors de la tentative
+      *> précédente doivent être conservées : le rapport est rouvert
+      *> en ajout plutôt que retronqué par un OPEN OUTPUT.
+      *> -----------------------------------------------------------
+       OUVERTURE-RAPPORT-PARAGRAPH.
+           IF EST-EN-REPRISE
+               OPEN EXTEND RAPPORT-FILE
+               IF FS-RAPPORT = "35"
+                   OPEN OUTPUT RAPPORT-FILE
+                   PERFORM ECRITURE-ENTETE-RAPPORT-PARAGRAPH
+               END-IF
+           ELSE
+               OPEN OUTPUT RAPPORT-FILE
+               PERFORM ECRITURE-ENTETE-RAPPORT-PARAGRAPH
+           END-IF.
+
+       ECRITURE-ENTETE-RAPPORT-PARAGRAPH.
+           MOVE "RAPPORT DE RAPPROCHEMENT QUOTIDIEN" TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE "CPTE   OUVERTURE   CLOTURE-ATT   SOLDE-REEL"
+               TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT.
+
+       CHARGEMENT-MOUVEMENTS-PARAGRAPH.
+           PERFORM UNTIL FS-AUDIT = "10"
+               READ AUDIT-LOG
+                   AT END
+                       MOVE "10" TO FS-AUDIT
+                   NOT AT END
+                       PERFORM ENREGISTRER-MOUVEMENT-PARAGRAPH
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-LOG.
+
+       ENREGISTRER-MOUVEMENT-PARAGRAPH.
+           IF NB-MOUVEMENTS < 50000
+               ADD 1 TO NB-MOUVEMENTS
+               MOVE NUMERO-CPTE-AUDIT TO MVT-CPTE(NB-MOUVEMENTS)
+               MOVE TYPE-MOUVEMENT TO MVT-TYPE(NB-MOUVEMENTS)
+               MOVE MONTANT-MOUVEMENT TO MVT-MONTANT(NB-MOUVEMENTS)
+           ELSE
+               DISPLAY "ERREUR : journal d'audit trop volumineux pour "
+                   "la table des mouvements (limite 50000)."
+               CLOSE AUDIT-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *> -----------------------------------------------------------
+      *> Parcourt le fichier maître dans l'ordre des clés, en
+      *> reprenant juste après DERNIERE-CLE-WS si une reprise est en
+      *> cours.
+      *> -----------------------------------------------------------
+       TRAITEMENT-COMPTES-PARAGRAPH.
+           IF EST-EN-REPRISE
+               MOVE DERNIERE-CLE-WS TO NUMERO-CPTE
+               START COMPTE-MASTER KEY IS GREATER THAN NUMERO-CPTE
+                   INVALID KEY
+                       MOVE 'O' TO FIN-COMPTES
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO NUMERO-CPTE
+               START COMPTE-MASTER KEY IS NOT LESS THAN NUMERO-CPTE
+                   INVALID KEY
+                       MOVE 'O' TO FIN-COMPTES
+               END-START
+           END-IF
+
+           PERFORM UNTIL PLUS-DE-COMPTES
+               READ COMPTE-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'O' TO FIN-COMPTES
+                   NOT AT END
+                       PERFORM TRAITER-UN-COMPTE-PARAGRAPH
+               END-READ
+           END-PERFORM.
+
+       TRAITER-UN-COMPTE-PARAGRAPH.
+           PERFORM TOTALISER-MOUVEMENTS-PARAGRAPH
+
+           COMPUTE CLOTURE-ATTENDUE-WS =
+               OUVERTURE-CPTE-WS + TOTAL-DEPOTS-WS
+               - TOTAL-RETRAITS-WS - TOTAL-VIR-DEBIT-WS
+               + TOTAL-VIR-CREDIT-WS + TOTAL-INTERETS-WS
+               - TOTAL-FRAIS-WS
+           COMPUTE ECART-WS = SOLDE-CPTE - CLOTURE-ATTENDUE-WS
+
+           MOVE NUMERO-CPTE TO LD-CPTE
+           MOVE OUVERTURE-CPTE-WS TO LD-OUVERTURE
+           MOVE CLOTURE-ATTENDUE-WS TO LD-CLOTURE-ATT
+           MOVE SOLDE-CPTE TO LD-SOLDE-REEL
+           MOVE ECART-WS TO LD-ECART
+           IF ECART-WS = 0
+               MOVE "OK" TO LD-STATUT
+           ELSE
+               MOVE "ANOMALIE" TO LD-STATUT
+               ADD 1 TO NB-ANOMALIES
+           END-IF
+           MOVE LIGNE-DETAIL TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           ADD 1 TO NB-COMPTES-TRAITES
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           MOVE NUMERO-CPTE TO DERNIERE-CLE-TRAITEE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-CHECKPOINT
+           PERFORM ECRITURE-CHECKPOINT-PARAGRAPH.
+
+      *> -----------------------------------------------------------
+      *> Calcule, pour le compte courant, le solde d'ouverture (issu
+      *> du mouvement CREATION s'il existe) et les cumuls par type de
+      *> mouvement du jour.
+      *> -----------------------------------------------------------
+       TOTALISER-MOUVEMENTS-PARAGRAPH.
+           MOVE 0 TO OUVERTURE-CPTE-WS
+           MOVE 0 TO TOTAL-DEPOTS-WS
+           MOVE 0 TO TOTAL-RETRAITS-WS
+           MOVE 0 TO TOTAL-VIR-DEBIT-WS
+           MOVE 0 TO TOTAL-VIR-CREDIT-WS
+           MOVE 0 TO TOTAL-INTERETS-WS
+           MOVE 0 TO TOTAL-FRAIS-WS
+
+           PERFORM VARYING MVT-INDEX FROM 1 BY 1
+                   UNTIL MVT-INDEX > NB-MOUVEMENTS
+               IF MVT-CPTE(MVT-INDEX) = NUMERO-CPTE
+                   EVALUATE MVT-TYPE(MVT-INDEX)
+                       WHEN "CREATION"
+                           ADD MVT-MONTANT(MVT-INDEX)
+                               TO OUVERTURE-CPTE-WS
+                       WHEN "DEPOT"
+                           ADD MVT-MONTANT(MVT-INDEX)
+                               TO TOTAL-DEPOTS-WS
+                       WHEN "RETRAIT"
+                           ADD MVT-MONTANT(MVT-INDEX)
+                               TO TOTAL-RETRAITS-WS
+                       WHEN "VIR-DEBIT"
+                           ADD MVT-MONTANT(MVT-INDEX)
+                               TO TOTAL-VIR-DEBIT-WS
+                       WHEN "VIR-CREDIT"
+                           ADD MVT-MONTANT(MVT-INDEX)
+                               TO TOTAL-VIR-CREDIT-WS
+                       WHEN "INTERET"
+                           ADD MVT-MONTANT(MVT-INDEX)
+                               TO TOTAL-INTERETS-WS
+                       WHEN "FRAIS"
+                           ADD MVT-MONTANT(MVT-INDEX)
+                               TO TOTAL-FRAIS-WS
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+       ECRITURE-CHECKPOINT-PARAGRAPH.
+           REWRITE ENREG-CHECKPOINT
+               INVALID KEY
+                   WRITE ENREG-CHECKPOINT
+           END-REWRITE.
+
+       FIN-DE-JOB-PARAGRAPH.
+           MOVE SPACES TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           STRING "Comptes traités : " NB-COMPTES-TRAITES
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           STRING "Anomalies       : " NB-ANOMALIES
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+      *> Job terminé sans incident : le checkpoint n'a plus lieu
+      *> d'être, la prochaine exécution repartira du premier compte.
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+
+           CLOSE COMPTE-MASTER
+           CLOSE CHECKPOINT-FILE
+           CLOSE RAPPORT-FILE.
