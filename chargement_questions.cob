@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHARGEMENT-QUESTIONS.
+       AUTHOR. GHANI.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Utilitaire de chargement : (re)construit le fichier indexé de
+      *> la banque de questions du quiz à partir du fichier séquentiel
+      *> QSTSEED, une question par ligne au format
+      *>     NUMERO|CATEGORIE|TEXTE|REPONSE
+      *> Ajouter, modifier ou retirer une question ne demande donc
+      *> plus qu'une modification de QSTSEED suivie d'une réexécution
+      *> de ce chargement, sans recompilation. JEU-DIX-QUESTIONS-
+      *> FLEXIBLE ne fait que lire le fichier indexé qui en résulte,
+      *> il ne contient lui-même aucune question en dur.
+
+      *> Historique des modifications
+      *> 2026-08-08 GH Chargement à partir de QSTSEED au lieu de la
+      *>               liste de questions en dur.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. THINKPAD.
+       OBJECT-COMPUTER. X395.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEED-QUESTIONS ASSIGN TO "QSTSEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SEED.
+
+           SELECT BANQUE-QUESTIONS ASSIGN TO "QSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NUMERO-QUESTION
+               FILE STATUS IS FS-QUESTIONS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-QUESTIONS.
+       01 LIGNE-SEED PIC X(130).
+
+       FD  BANQUE-QUESTIONS.
+           COPY QSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 FS-SEED PIC XX VALUE "00".
+       01 FS-QUESTIONS PIC XX VALUE "00".
+       01 NB-QUESTIONS-ECRITES PIC 9(3) VALUE 0.
+
+       01 CHAMPS-SEED-WS.
+           05 NUMERO-SEED-WS PIC X(3).
+           05 CATEGORIE-SEED-WS PIC X(15).
+           05 TEXTE-SEED-WS PIC X(80).
+           05 REPONSE-SEED-WS PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT SEED-QUESTIONS
+           OPEN OUTPUT BANQUE-QUESTIONS
+
+           PERFORM UNTIL FS-SEED = "10"
+               READ SEED-QUESTIONS
+                   AT END
+                       MOVE "10" TO FS-SEED
+                   NOT AT END
+                       IF LIGNE-SEED NOT = SPACES
+                           PERFORM DECOUPAGE-LIGNE-PARAGRAPH
+                           PERFORM ECRITURE-QUESTION-PARAGRAPH
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE SEED-QUESTIONS
+           CLOSE BANQUE-QUESTIONS
+           DISPLAY "Questions chargees : " NB-QUESTIONS-ECRITES
+           STOP RUN.
+
+      *> -----------------------------------------------------------
+      *> Une ligne QSTSEED contient quatre champs séparés par "|" :
+      *> numéro, catégorie, texte de la question et réponse.
+      *> -----------------------------------------------------------
+       DECOUPAGE-LIGNE-PARAGRAPH.
+           UNSTRING LIGNE-SEED DELIMITED BY "|"
+               INTO NUMERO-SEED-WS CATEGORIE-SEED-WS
+                    TEXTE-SEED-WS REPONSE-SEED-WS
+           END-UNSTRING
+           COMPUTE NUMERO-QUESTION = FUNCTION NUMVAL(NUMERO-SEED-WS)
+           MOVE CATEGORIE-SEED-WS TO CATEGORIE-QUESTION
+           MOVE TEXTE-SEED-WS TO TEXTE-QUESTION
+           MOVE REPONSE-SEED-WS TO REPONSE-QUESTION.
+
+       ECRITURE-QUESTION-PARAGRAPH.
+           WRITE QUESTION-ENREG
+               INVALID KEY
+                   DISPLAY "Numero de question en double : "
+                       NUMERO-QUESTION
+           END-WRITE
+           ADD 1 TO NB-QUESTIONS-ECRITES.
