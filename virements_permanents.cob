@@ -0,0 +1,502 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIREMENTS-PERMANENTS.
+       AUTHOR. GHANI.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Batch nocturne : parcourt le fichier des ordres de virement
+      *> permanents (loyers, abonnements, mensualités) et poste, par
+      *> la même logique que VIREMENT-BANCAIRE, tous ceux dont la
+      *> prochaine échéance est arrivée, sans ressaisie par un
+      *> opérateur. Reprise sur incident par checkpoint du dernier
+      *> ordre traité.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. THINKPAD.
+       OBJECT-COMPUTER. X395.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPTE-MASTER ASSIGN TO "CPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-CPTE
+               FILE STATUS IS FS-COMPTE.
+
+           SELECT ORDRES-PERMANENTS ASSIGN TO "STORDF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-ORDRE
+               FILE STATUS IS FS-ORDRE.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT COMPLIANCE-LOG ASSIGN TO "CMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONF.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOM-JOB-CHECKPOINT
+               FILE STATUS IS FS-CHKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPTE-MASTER.
+           COPY CPTREC.
+
+       FD  ORDRES-PERMANENTS.
+           COPY STOREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDREC.
+
+       FD  COMPLIANCE-LOG.
+           COPY CMPREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKREC.
+
+       WORKING-STORAGE SECTION.
+       01 FS-COMPTE PIC XX VALUE "00".
+       01 FS-ORDRE PIC XX VALUE "00".
+       01 FS-AUDIT PIC XX VALUE "00".
+       01 FS-CONF PIC XX VALUE "00".
+       01 FS-CHKPT PIC XX VALUE "00".
+
+       01 NOM-JOB-WS PIC X(8) VALUE "STORD".
+       01 REPRISE-EN-COURS PIC X VALUE 'N'.
+           88 EST-EN-REPRISE VALUE 'O'.
+       01 DERNIER-ORDRE-WS PIC 9(5) VALUE 0.
+       01 FIN-ORDRES PIC X VALUE 'N'.
+           88 PLUS-D-ORDRES VALUE 'O'.
+
+       01 DATE-DU-JOUR-WS PIC 9(8).
+       01 SEUIL-CONFORMITE PIC S9(10)V99 VALUE 10000.00.
+       01 SOLDE-MINIMUM-EPARGNE PIC S9(10)V99 VALUE 100.00.
+       01 SOLDE-DISPONIBLE-WS PIC S9(10)V99.
+       01 TRANSFERT-OK PIC X.
+           88 TRANSFERT-EST-OK VALUE 'O'.
+       01 POSTAGE-OK PIC X.
+           88 POSTAGE-REUSSI VALUE 'O'.
+
+       01 CPTE-SOURCE-WS.
+           05 NUM-SOURCE-WS PIC 9(5).
+           05 SOLDE-SOURCE-WS PIC S9(10)V99.
+           05 DEVISE-SOURCE-WS PIC X(3).
+           05 TYPE-SOURCE-WS PIC X.
+           05 DECOUVERT-SOURCE-WS PIC S9(10)V99.
+           05 STATUT-SOURCE-WS PIC X.
+
+       01 CPTE-DEST-WS.
+           05 NUM-DEST-WS PIC 9(5).
+           05 SOLDE-DEST-WS PIC S9(10)V99.
+           05 DEVISE-DEST-WS PIC X(3).
+           05 STATUT-DEST-WS PIC X.
+
+       01 MONTANT-A-VIRER-WS PIC S9(10)V99.
+       01 MONTANT-CONVERTI-WS PIC S9(10)V99.
+
+       01 AUDIT-TYPE-WS PIC X(10).
+       01 AUDIT-MONTANT-WS PIC S9(10)V99.
+       01 AUDIT-AVANT-WS PIC S9(10)V99.
+       01 AUDIT-APRES-WS PIC S9(10)V99.
+       01 AUDIT-CPTE-WS PIC 9(5).
+       01 AUDIT-CONTREPARTIE-WS PIC 9(5).
+
+       01 TAUX-TROUVE PIC X.
+           88 TAUX-EST-TROUVE VALUE 'O'.
+       01 TABLE-TAUX-LITTERAL.
+           05 FILLER PIC X(12) VALUE "EURUSD010850".
+           05 FILLER PIC X(12) VALUE "USDEUR009220".
+           05 FILLER PIC X(12) VALUE "EURGBP008500".
+           05 FILLER PIC X(12) VALUE "GBPEUR011765".
+           05 FILLER PIC X(12) VALUE "USDGBP007830".
+           05 FILLER PIC X(12) VALUE "GBPUSD012770".
+       01 TABLE-TAUX REDEFINES TABLE-TAUX-LITTERAL.
+           05 TAUX-ENTREE OCCURS 6 TIMES INDEXED BY TX-INDEX.
+               10 DEVISE-DE PIC X(3).
+               10 DEVISE-VERS PIC X(3).
+               10 TAUX-CHANGE PIC 9(2)V9999.
+
+      *> Décomposition d'une date AAAAMMJJ pour calculer l'échéance
+      *> suivante d'un ordre mensuel ou annuel.
+       01 DATE-DECOMPOSEE.
+           05 AN-ORDRE PIC 9(4).
+           05 MOIS-ORDRE PIC 9(2).
+           05 JOUR-ORDRE PIC 9(2).
+       01 JOUR-INTEGER-WS PIC 9(7).
+
+      *> Premier jour du mois suivant l'échéance, utilisé pour
+      *> retrouver le dernier jour valide du mois d'échéance (ordres
+      *> ancrés les 29, 30 ou 31 d'un mois plus court).
+       01 PREMIER-JOUR-SUIVANT-WS PIC 9(8).
+       01 PREMIER-JOUR-DECOMPOSE REDEFINES PREMIER-JOUR-SUIVANT-WS.
+           05 AN-PREMIER-JOUR-WS PIC 9(4).
+           05 MOIS-PREMIER-JOUR-WS PIC 9(2).
+           05 JOUR-PREMIER-JOUR-WS PIC 9(2).
+       01 DERNIER-JOUR-MOIS-WS PIC 9(8).
+       01 DERNIER-JOUR-DECOMPOSE REDEFINES DERNIER-JOUR-MOIS-WS.
+           05 AN-DERNIER-JOUR-WS PIC 9(4).
+           05 MOIS-DERNIER-JOUR-WS PIC 9(2).
+           05 JOUR-DERNIER-JOUR-WS PIC 9(2).
+
+       01 NB-ORDRES-POSTES PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALISATION-PARAGRAPH
+           PERFORM CONTROLE-CHECKPOINT-PARAGRAPH
+           PERFORM TRAITEMENT-ORDRES-PARAGRAPH
+           PERFORM FIN-DE-JOB-PARAGRAPH
+           STOP RUN.
+
+       INITIALISATION-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-DU-JOUR-WS
+
+           OPEN I-O COMPTE-MASTER
+           IF FS-COMPTE = "35"
+               OPEN OUTPUT COMPTE-MASTER
+               CLOSE COMPTE-MASTER
+               OPEN I-O COMPTE-MASTER
+           END-IF
+
+           OPEN I-O ORDRES-PERMANENTS
+           IF FS-ORDRE = "35"
+               OPEN OUTPUT ORDRES-PERMANENTS
+               CLOSE ORDRES-PERMANENTS
+               OPEN I-O ORDRES-PERMANENTS
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG
+           IF FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF
+
+           OPEN EXTEND COMPLIANCE-LOG
+           IF FS-CONF = "35"
+               OPEN OUTPUT COMPLIANCE-LOG
+               CLOSE COMPLIANCE-LOG
+               OPEN EXTEND COMPLIANCE-LOG
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE
+           IF FS-CHKPT = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       CONTROLE-CHECKPOINT-PARAGRAPH.
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO REPRISE-EN-COURS
+               NOT INVALID KEY
+                   MOVE 'O' TO REPRISE-EN-COURS
+                   MOVE DERNIERE-CLE-TRAITEE TO DERNIER-ORDRE-WS
+                   DISPLAY "Reprise après l'ordre " DERNIER-ORDRE-WS
+           END-READ.
+
+       TRAITEMENT-ORDRES-PARAGRAPH.
+           IF EST-EN-REPRISE
+               MOVE DERNIER-ORDRE-WS TO NUMERO-ORDRE
+               START ORDRES-PERMANENTS KEY IS GREATER THAN
+                       NUMERO-ORDRE
+                   INVALID KEY
+                       MOVE 'O' TO FIN-ORDRES
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO NUMERO-ORDRE
+               START ORDRES-PERMANENTS KEY IS NOT LESS THAN
+                       NUMERO-ORDRE
+                   INVALID KEY
+                       MOVE 'O' TO FIN-ORDRES
+               END-START
+           END-IF
+
+           PERFORM UNTIL PLUS-D-ORDRES
+               READ ORDRES-PERMANENTS NEXT RECORD
+                   AT END
+                       MOVE 'O' TO FIN-ORDRES
+                   NOT AT END
+                       PERFORM TRAITER-UN-ORDRE-PARAGRAPH
+               END-READ
+           END-PERFORM.
+
+       TRAITER-UN-ORDRE-PARAGRAPH.
+           IF ORDRE-ACTIF AND PROCHAINE-DATE-ORDRE <= DATE-DU-JOUR-WS
+               PERFORM CHARGER-COMPTES-ORDRE-PARAGRAPH
+               IF TRANSFERT-EST-OK
+                   PERFORM POSTER-ORDRE-PARAGRAPH
+                   IF POSTAGE-REUSSI
+                       PERFORM CALCULER-PROCHAINE-DATE-PARAGRAPH
+                       REWRITE ORDRE-PERMANENT
+                       ADD 1 TO NB-ORDRES-POSTES
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           MOVE NUMERO-ORDRE TO DERNIERE-CLE-TRAITEE
+           MOVE DATE-DU-JOUR-WS TO DATE-CHECKPOINT
+           REWRITE ENREG-CHECKPOINT
+               INVALID KEY
+                   WRITE ENREG-CHECKPOINT
+           END-REWRITE.
+
+      *> -----------------------------------------------------------
+      *> Charge les deux comptes de l'ordre et vérifie qu'ils sont
+      *> actifs et que la source dispose du solde nécessaire.
+      *> -----------------------------------------------------------
+       CHARGER-COMPTES-ORDRE-PARAGRAPH.
+           MOVE 'N' TO TRANSFERT-OK
+           MOVE CPTE-SOURCE-ORDRE TO NUMERO-CPTE
+           READ COMPTE-MASTER
+               INVALID KEY
+                   DISPLAY "Ordre " NUMERO-ORDRE
+                       " : compte source inconnu"
+               NOT INVALID KEY
+                   MOVE NUMERO-CPTE TO NUM-SOURCE-WS
+                   MOVE SOLDE-CPTE TO SOLDE-SOURCE-WS
+                   MOVE DEVISE-CPTE TO DEVISE-SOURCE-WS
+                   MOVE TYPE-CPTE TO TYPE-SOURCE-WS
+                   MOVE LIMITE-DECOUVERT-CPTE TO DECOUVERT-SOURCE-WS
+                   MOVE STATUT-CPTE TO STATUT-SOURCE-WS
+                   MOVE CPTE-DEST-ORDRE TO NUMERO-CPTE
+                   READ COMPTE-MASTER
+                       INVALID KEY
+                           DISPLAY "Ordre " NUMERO-ORDRE
+                               " : compte destinataire inconnu"
+                       NOT INVALID KEY
+                           MOVE NUMERO-CPTE TO NUM-DEST-WS
+                           MOVE SOLDE-CPTE TO SOLDE-DEST-WS
+                           MOVE DEVISE-CPTE TO DEVISE-DEST-WS
+                           MOVE STATUT-CPTE TO STATUT-DEST-WS
+                           MOVE MONTANT-ORDRE TO MONTANT-A-VIRER-WS
+                           PERFORM CONVERSION-DEVISE-PARAGRAPH
+                           PERFORM VERIFIER-CONDITIONS-ORDRE-PARAGRAPH
+                   END-READ
+           END-READ.
+
+       VERIFIER-CONDITIONS-ORDRE-PARAGRAPH.
+           IF NOT TAUX-EST-TROUVE
+               DISPLAY "Ordre " NUMERO-ORDRE
+                   " : paire de devises non prise en charge ("
+                   DEVISE-SOURCE-WS "/" DEVISE-DEST-WS
+                   "), ordre suspendu"
+               PERFORM SUSPENDRE-ORDRE-PARAGRAPH
+           ELSE
+           IF STATUT-SOURCE-WS NOT = 'A' OR STATUT-DEST-WS NOT = 'A'
+               DISPLAY "Ordre " NUMERO-ORDRE
+                   " : compte fermé ou gelé, ordre suspendu"
+               PERFORM SUSPENDRE-ORDRE-PARAGRAPH
+           ELSE
+               IF TYPE-SOURCE-WS = 'E'
+                   IF (SOLDE-SOURCE-WS - MONTANT-A-VIRER-WS)
+                           < SOLDE-MINIMUM-EPARGNE
+                       DISPLAY "Ordre " NUMERO-ORDRE
+                           " : solde minimum épargne non atteint"
+                       PERFORM SUSPENDRE-ORDRE-PARAGRAPH
+                   ELSE
+                       MOVE 'O' TO TRANSFERT-OK
+                   END-IF
+               ELSE
+                   COMPUTE SOLDE-DISPONIBLE-WS =
+                       SOLDE-SOURCE-WS + DECOUVERT-SOURCE-WS
+                   IF MONTANT-A-VIRER-WS > SOLDE-DISPONIBLE-WS
+                       DISPLAY "Ordre " NUMERO-ORDRE
+                           " : solde insuffisant"
+                       PERFORM SUSPENDRE-ORDRE-PARAGRAPH
+                   ELSE
+                       MOVE 'O' TO TRANSFERT-OK
+                   END-IF
+               END-IF
+           END-IF
+           END-IF.
+
+      *> -----------------------------------------------------------
+      *> Marque l'ordre courant comme suspendu et réécrit tout de
+      *> suite son enregistrement, pour que les exécutions nocturnes
+      *> suivantes l'ignorent via ORDRE-ACTIF au lieu de réessayer et
+      *> d'échouer indéfiniment sur la même condition.
+      *> -----------------------------------------------------------
+       SUSPENDRE-ORDRE-PARAGRAPH.
+           MOVE 'S' TO STATUT-ORDRE
+           REWRITE ORDRE-PERMANENT
+               INVALID KEY
+                   DISPLAY "Ordre " NUMERO-ORDRE
+                       " : échec de la mise à jour du statut"
+           END-REWRITE.
+
+       CONVERSION-DEVISE-PARAGRAPH.
+           IF DEVISE-SOURCE-WS = DEVISE-DEST-WS
+               MOVE MONTANT-A-VIRER-WS TO MONTANT-CONVERTI-WS
+               MOVE 'O' TO TAUX-TROUVE
+           ELSE
+               MOVE 'N' TO TAUX-TROUVE
+               PERFORM VARYING TX-INDEX FROM 1 BY 1
+                       UNTIL TX-INDEX > 6 OR TAUX-EST-TROUVE
+                   IF DEVISE-DE(TX-INDEX) = DEVISE-SOURCE-WS
+                           AND DEVISE-VERS(TX-INDEX) = DEVISE-DEST-WS
+                       COMPUTE MONTANT-CONVERTI-WS ROUNDED =
+                           MONTANT-A-VIRER-WS * TAUX-CHANGE(TX-INDEX)
+                       MOVE 'O' TO TAUX-TROUVE
+                   END-IF
+               END-PERFORM
+               IF NOT TAUX-EST-TROUVE
+                   MOVE 0 TO MONTANT-CONVERTI-WS
+               END-IF
+           END-IF.
+
+       POSTER-ORDRE-PARAGRAPH.
+           SUBTRACT MONTANT-A-VIRER-WS FROM SOLDE-SOURCE-WS
+           ADD MONTANT-CONVERTI-WS TO SOLDE-DEST-WS
+           MOVE 'O' TO POSTAGE-OK
+
+           MOVE NUM-SOURCE-WS TO NUMERO-CPTE
+           READ COMPTE-MASTER
+               INVALID KEY
+                   DISPLAY "Ordre " NUMERO-ORDRE
+                       " : erreur relecture compte source avant maj"
+                   MOVE 'N' TO POSTAGE-OK
+               NOT INVALID KEY
+                   MOVE SOLDE-SOURCE-WS TO SOLDE-CPTE
+                   REWRITE COMPTE-BANCAIRE
+           END-READ
+
+           IF POSTAGE-REUSSI
+               MOVE NUM-DEST-WS TO NUMERO-CPTE
+               READ COMPTE-MASTER
+                   INVALID KEY
+                       DISPLAY "Ordre " NUMERO-ORDRE
+                           " : erreur relecture compte destinataire"
+                           " avant maj"
+                       MOVE 'N' TO POSTAGE-OK
+                   NOT INVALID KEY
+                       MOVE SOLDE-DEST-WS TO SOLDE-CPTE
+                       REWRITE COMPTE-BANCAIRE
+               END-READ
+           END-IF
+
+           IF NOT POSTAGE-REUSSI
+               DISPLAY "Ordre " NUMERO-ORDRE
+                   " : interrompu, aucune écriture postée"
+           ELSE
+               DISPLAY "Ordre " NUMERO-ORDRE " posté : " NUM-SOURCE-WS
+                   " -> " NUM-DEST-WS " " MONTANT-A-VIRER-WS
+
+               MOVE NUM-SOURCE-WS TO AUDIT-CPTE-WS
+               MOVE 'VIR-DEBIT' TO AUDIT-TYPE-WS
+               MOVE MONTANT-A-VIRER-WS TO AUDIT-MONTANT-WS
+               COMPUTE AUDIT-AVANT-WS =
+                   SOLDE-SOURCE-WS + MONTANT-A-VIRER-WS
+               MOVE SOLDE-SOURCE-WS TO AUDIT-APRES-WS
+               MOVE NUM-DEST-WS TO AUDIT-CONTREPARTIE-WS
+               PERFORM ECRITURE-AUDIT-PARAGRAPH
+
+               MOVE NUM-DEST-WS TO AUDIT-CPTE-WS
+               MOVE 'VIR-CREDIT' TO AUDIT-TYPE-WS
+               MOVE MONTANT-CONVERTI-WS TO AUDIT-MONTANT-WS
+               COMPUTE AUDIT-AVANT-WS =
+                   SOLDE-DEST-WS - MONTANT-CONVERTI-WS
+               MOVE SOLDE-DEST-WS TO AUDIT-APRES-WS
+               MOVE NUM-SOURCE-WS TO AUDIT-CONTREPARTIE-WS
+               PERFORM ECRITURE-AUDIT-PARAGRAPH
+
+               IF MONTANT-A-VIRER-WS > SEUIL-CONFORMITE
+                   PERFORM ECRITURE-CONFORMITE-PARAGRAPH
+               END-IF
+           END-IF.
+
+       ECRITURE-AUDIT-PARAGRAPH.
+           MOVE AUDIT-CPTE-WS TO NUMERO-CPTE-AUDIT
+           MOVE AUDIT-TYPE-WS TO TYPE-MOUVEMENT
+           MOVE AUDIT-MONTANT-WS TO MONTANT-MOUVEMENT
+           MOVE AUDIT-AVANT-WS TO SOLDE-AVANT-MVT
+           MOVE AUDIT-APRES-WS TO SOLDE-APRES-MVT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-MOUVEMENT
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HEURE-MOUVEMENT
+           MOVE AUDIT-CONTREPARTIE-WS TO CPTE-CONTREPARTIE-MVT
+           WRITE MOUVEMENT-AUDIT.
+
+       ECRITURE-CONFORMITE-PARAGRAPH.
+           MOVE NUM-SOURCE-WS TO CPTE-SOURCE-CONF
+           MOVE NUM-DEST-WS TO CPTE-DEST-CONF
+           MOVE MONTANT-A-VIRER-WS TO MONTANT-CONF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-CONF
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HEURE-CONF
+           WRITE ENREG-CONFORMITE.
+
+      *> -----------------------------------------------------------
+      *> Avance PROCHAINE-DATE-ORDRE d'une période selon la
+      *> fréquence de l'ordre.
+      *> -----------------------------------------------------------
+       CALCULER-PROCHAINE-DATE-PARAGRAPH.
+           MOVE PROCHAINE-DATE-ORDRE TO DATE-DECOMPOSEE
+           EVALUATE TRUE
+               WHEN FREQ-HEBDOMADAIRE
+                   COMPUTE JOUR-INTEGER-WS =
+                       FUNCTION INTEGER-OF-DATE(PROCHAINE-DATE-ORDRE)
+                       + 7
+                   MOVE FUNCTION DATE-OF-INTEGER(JOUR-INTEGER-WS)
+                       TO PROCHAINE-DATE-ORDRE
+               WHEN FREQ-MENSUELLE
+                   ADD 1 TO MOIS-ORDRE
+                   IF MOIS-ORDRE > 12
+                       MOVE 1 TO MOIS-ORDRE
+                       ADD 1 TO AN-ORDRE
+                   END-IF
+                   PERFORM AJUSTER-JOUR-FIN-MOIS-PARAGRAPH
+                   MOVE DATE-DECOMPOSEE TO PROCHAINE-DATE-ORDRE
+               WHEN FREQ-ANNUELLE
+                   ADD 1 TO AN-ORDRE
+                   PERFORM AJUSTER-JOUR-FIN-MOIS-PARAGRAPH
+                   MOVE DATE-DECOMPOSEE TO PROCHAINE-DATE-ORDRE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> -----------------------------------------------------------
+      *> Ramène JOUR-ORDRE au dernier jour valide de AN-ORDRE/
+      *> MOIS-ORDRE lorsque le jour d'échéance d'origine (29, 30 ou
+      *> 31) n'existe pas dans le mois cible, en passant par le
+      *> premier jour du mois suivant moins un jour.
+      *> -----------------------------------------------------------
+       AJUSTER-JOUR-FIN-MOIS-PARAGRAPH.
+           MOVE AN-ORDRE TO AN-PREMIER-JOUR-WS
+           MOVE MOIS-ORDRE TO MOIS-PREMIER-JOUR-WS
+           MOVE 1 TO JOUR-PREMIER-JOUR-WS
+           ADD 1 TO MOIS-PREMIER-JOUR-WS
+           IF MOIS-PREMIER-JOUR-WS > 12
+               MOVE 1 TO MOIS-PREMIER-JOUR-WS
+               ADD 1 TO AN-PREMIER-JOUR-WS
+           END-IF
+
+           COMPUTE JOUR-INTEGER-WS =
+               FUNCTION INTEGER-OF-DATE(PREMIER-JOUR-SUIVANT-WS) - 1
+           MOVE FUNCTION DATE-OF-INTEGER(JOUR-INTEGER-WS)
+               TO DERNIER-JOUR-MOIS-WS
+
+           IF JOUR-ORDRE > JOUR-DERNIER-JOUR-WS
+               MOVE JOUR-DERNIER-JOUR-WS TO JOUR-ORDRE
+           END-IF.
+
+       FIN-DE-JOB-PARAGRAPH.
+           DISPLAY "Ordres postés : " NB-ORDRES-POSTES
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+
+           CLOSE COMPTE-MASTER
+           CLOSE ORDRES-PERMANENTS
+           CLOSE AUDIT-LOG
+           CLOSE COMPLIANCE-LOG
+           CLOSE CHECKPOINT-FILE.
