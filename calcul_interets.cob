@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCUL-INTERETS.
+       AUTHOR. GHANI.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Programme batch mensuel : parcourt le fichier maître des
+      *> comptes et crédite, sur chaque compte actif, les intérêts du
+      *> mois au taux annuel configuré selon le type de compte
+      *> (courant ou épargne), en passant par la même piste d'audit
+      *> que les autres mouvements. Reprise sur incident par
+      *> checkpoint du dernier compte traité.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. THINKPAD.
+       OBJECT-COMPUTER. X395.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPTE-MASTER ASSIGN TO "CPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-CPTE
+               FILE STATUS IS FS-COMPTE.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NOM-JOB-CHECKPOINT
+               FILE STATUS IS FS-CHKPT.
+
+           SELECT RAPPORT-FILE ASSIGN TO "RAPINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPTE-MASTER.
+           COPY CPTREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKREC.
+
+       FD  RAPPORT-FILE.
+       01 LIGNE-RAPPORT PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FS-COMPTE PIC XX VALUE "00".
+       01 FS-AUDIT PIC XX VALUE "00".
+       01 FS-CHKPT PIC XX VALUE "00".
+       01 FS-RAPPORT PIC XX VALUE "00".
+
+       01 NOM-JOB-WS PIC X(8) VALUE "INTERET".
+       01 REPRISE-EN-COURS PIC X VALUE 'N'.
+           88 EST-EN-REPRISE VALUE 'O'.
+       01 DERNIERE-CLE-WS PIC 9(5) VALUE 0.
+       01 FIN-COMPTES PIC X VALUE 'N'.
+           88 PLUS-DE-COMPTES VALUE 'O'.
+
+      *> Taux annuels par type de compte, appliqués au douzième pour
+      *> l'exécution mensuelle.
+       01 TAUX-ANNUEL-COURANT PIC 9V9999 VALUE 0.0025.
+       01 TAUX-ANNUEL-EPARGNE PIC 9V9999 VALUE 0.0200.
+       01 TAUX-MENSUEL-WS PIC 9V999999.
+       01 MONTANT-INTERET-WS PIC S9(10)V99.
+       01 SOLDE-AVANT-WS PIC S9(10)V99.
+       01 SOLDE-APRES-WS PIC S9(10)V99.
+
+       01 NB-COMPTES-TRAITES PIC 9(5) VALUE 0.
+       01 NB-COMPTES-CREDITES PIC 9(5) VALUE 0.
+       01 TOTAL-INTERETS-VERSES PIC S9(10)V99 VALUE 0.
+
+       01 AUDIT-TYPE-WS PIC X(10).
+       01 AUDIT-MONTANT-WS PIC S9(10)V99.
+       01 AUDIT-AVANT-WS PIC S9(10)V99.
+       01 AUDIT-APRES-WS PIC S9(10)V99.
+       01 AUDIT-CPTE-WS PIC 9(5).
+       01 AUDIT-CONTREPARTIE-WS PIC 9(5) VALUE 0.
+
+       01 LIGNE-DETAIL.
+           05 LD-CPTE PIC 9(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-SOLDE-AVANT PIC -(8)9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-INTERET PIC -(8)9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-SOLDE-APRES PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALISATION-PARAGRAPH.
+           PERFORM CONTROLE-CHECKPOINT-PARAGRAPH.
+           PERFORM OUVERTURE-RAPPORT-PARAGRAPH.
+           PERFORM TRAITEMENT-COMPTES-PARAGRAPH.
+           PERFORM FIN-DE-JOB-PARAGRAPH.
+           STOP RUN.
+
+       INITIALISATION-PARAGRAPH.
+           OPEN I-O COMPTE-MASTER
+           OPEN EXTEND AUDIT-LOG
+           IF FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF
+           OPEN I-O CHECKPOINT-FILE
+           IF FS-CHKPT = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       CONTROLE-CHECKPOINT-PARAGRAPH.
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO REPRISE-EN-COURS
+               NOT INVALID KEY
+                   MOVE 'O' TO REPRISE-EN-COURS
+                   MOVE DERNIERE-CLE-TRAITEE TO DERNIERE-CLE-WS
+                   DISPLAY "Reprise après le compte " DERNIERE-CLE-WS
+           END-READ.
+
+      *> -----------------------------------------------------------
+      *> En reprise, les lignes déjà écrites lors de la tentative
+      *> précédente doivent être conservées : le rapport est rouvert
+      *> en ajout plutôt que retronqué par un OPEN OUTPUT.
+      *> -----------------------------------------------------------
+       OUVERTURE-RAPPORT-PARAGRAPH.
+           IF EST-EN-REPRISE
+               OPEN EXTEND RAPPORT-FILE
+               IF FS-RAPPORT = "35"
+                   OPEN OUTPUT RAPPORT-FILE
+                   PERFORM ECRITURE-ENTETE-RAPPORT-PARAGRAPH
+               END-IF
+           ELSE
+               OPEN OUTPUT RAPPORT-FILE
+               PERFORM ECRITURE-ENTETE-RAPPORT-PARAGRAPH
+           END-IF.
+
+       ECRITURE-ENTETE-RAPPORT-PARAGRAPH.
+           MOVE "RAPPORT DE CALCUL DES INTERETS" TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE "CPTE   SOLDE-AVANT   INTERET   SOLDE-APRES"
+               TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           MOVE SPACES TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT.
+
+       TRAITEMENT-COMPTES-PARAGRAPH.
+           IF EST-EN-REPRISE
+               MOVE DERNIERE-CLE-WS TO NUMERO-CPTE
+               START COMPTE-MASTER KEY IS GREATER THAN NUMERO-CPTE
+                   INVALID KEY
+                       MOVE 'O' TO FIN-COMPTES
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO NUMERO-CPTE
+               START COMPTE-MASTER KEY IS NOT LESS THAN NUMERO-CPTE
+                   INVALID KEY
+                       MOVE 'O' TO FIN-COMPTES
+               END-START
+           END-IF
+
+           PERFORM UNTIL PLUS-DE-COMPTES
+               READ COMPTE-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'O' TO FIN-COMPTES
+                   NOT AT END
+                       PERFORM TRAITER-UN-COMPTE-PARAGRAPH
+               END-READ
+           END-PERFORM.
+
+       TRAITER-UN-COMPTE-PARAGRAPH.
+           ADD 1 TO NB-COMPTES-TRAITES
+           IF CPTE-ACTIF AND SOLDE-CPTE > 0
+               PERFORM CREDITER-INTERET-PARAGRAPH
+           END-IF
+
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           MOVE NUMERO-CPTE TO DERNIERE-CLE-TRAITEE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-CHECKPOINT
+           REWRITE ENREG-CHECKPOINT
+               INVALID KEY
+                   WRITE ENREG-CHECKPOINT
+           END-REWRITE.
+
+      *> -----------------------------------------------------------
+      *> Calcule et crédite l'intérêt mensuel du compte courant,
+      *> journalise le mouvement et met à jour le solde en place.
+      *> -----------------------------------------------------------
+       CREDITER-INTERET-PARAGRAPH.
+           IF CPTE-EPARGNE
+               DIVIDE TAUX-ANNUEL-EPARGNE BY 12
+                   GIVING TAUX-MENSUEL-WS
+           ELSE
+               DIVIDE TAUX-ANNUEL-COURANT BY 12
+                   GIVING TAUX-MENSUEL-WS
+           END-IF
+
+           COMPUTE MONTANT-INTERET-WS ROUNDED =
+               SOLDE-CPTE * TAUX-MENSUEL-WS
+
+           IF MONTANT-INTERET-WS > 0
+               MOVE SOLDE-CPTE TO SOLDE-AVANT-WS
+               ADD MONTANT-INTERET-WS TO SOLDE-CPTE
+               MOVE SOLDE-CPTE TO SOLDE-APRES-WS
+               REWRITE COMPTE-BANCAIRE
+
+               MOVE NUMERO-CPTE TO AUDIT-CPTE-WS
+               MOVE "INTERET" TO AUDIT-TYPE-WS
+               MOVE MONTANT-INTERET-WS TO AUDIT-MONTANT-WS
+               MOVE SOLDE-AVANT-WS TO AUDIT-AVANT-WS
+               MOVE SOLDE-APRES-WS TO AUDIT-APRES-WS
+               PERFORM ECRITURE-AUDIT-PARAGRAPH
+
+               MOVE NUMERO-CPTE TO LD-CPTE
+               MOVE SOLDE-AVANT-WS TO LD-SOLDE-AVANT
+               MOVE MONTANT-INTERET-WS TO LD-INTERET
+               MOVE SOLDE-APRES-WS TO LD-SOLDE-APRES
+               MOVE LIGNE-DETAIL TO LIGNE-RAPPORT
+               WRITE LIGNE-RAPPORT
+
+               ADD 1 TO NB-COMPTES-CREDITES
+               ADD MONTANT-INTERET-WS TO TOTAL-INTERETS-VERSES
+           END-IF.
+
+       ECRITURE-AUDIT-PARAGRAPH.
+           MOVE AUDIT-CPTE-WS TO NUMERO-CPTE-AUDIT
+           MOVE AUDIT-TYPE-WS TO TYPE-MOUVEMENT
+           MOVE AUDIT-MONTANT-WS TO MONTANT-MOUVEMENT
+           MOVE AUDIT-AVANT-WS TO SOLDE-AVANT-MVT
+           MOVE AUDIT-APRES-WS TO SOLDE-APRES-MVT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-MOUVEMENT
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HEURE-MOUVEMENT
+           MOVE AUDIT-CONTREPARTIE-WS TO CPTE-CONTREPARTIE-MVT
+           WRITE MOUVEMENT-AUDIT.
+
+       FIN-DE-JOB-PARAGRAPH.
+           MOVE SPACES TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           STRING "Comptes traités  : " NB-COMPTES-TRAITES
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           STRING "Comptes crédités : " NB-COMPTES-CREDITES
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+           STRING "Total intérêts   : " TOTAL-INTERETS-VERSES
+               DELIMITED BY SIZE INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+
+           MOVE NOM-JOB-WS TO NOM-JOB-CHECKPOINT
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+
+           CLOSE COMPTE-MASTER
+           CLOSE AUDIT-LOG
+           CLOSE CHECKPOINT-FILE
+           CLOSE RAPPORT-FILE.
