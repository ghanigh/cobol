@@ -1,86 +1,212 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. JEU-DIX-QUESTIONS-FLEXIBLE.
        AUTHOR. GHANI.
        DATE-WRITTEN. 2025-04-16.
 
+      *> Historique des modifications
+      *> 2026-08-08 GH Banque de questions externalisee dans un
+      *>               fichier indexe, tirage aleatoire et filtre de
+      *>               categorie, historique des scores.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. THINKPAD.
        OBJECT-COMPUTER. X395.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANQUE-QUESTIONS ASSIGN TO "QSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-QUESTION
+               FILE STATUS IS FS-QUESTIONS.
+
+           SELECT SCORE-HISTORIQUE ASSIGN TO "SCOREH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SCORE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BANQUE-QUESTIONS.
+           COPY QSTREC.
+
+       FD  SCORE-HISTORIQUE.
+           COPY SCOREC.
+
        WORKING-STORAGE SECTION.
-       01 QUESTION-INDEX PIC 9 VALUE 1.
+       01 FS-QUESTIONS PIC XX VALUE "00".
+       01 FS-SCORE PIC XX VALUE "00".
+
+       01 QUESTION-INDEX PIC 9(3) VALUE 1.
        01 REPONSE-UTILISATEUR PIC X(30).
        01 BONNE-REPONSE PIC X(30).
        01 REPONSE-MAJUSCULES PIC X(30).
        01 BONNE-REPONSE-MAJUSCULES PIC X(30).
        01 SCORE PIC 99 VALUE 0.
 
+       01 NOM-JOUEUR PIC X(20).
+       01 CATEGORIE-CHOISIE PIC X(15).
+       01 CHOIX-VALIDE PIC X VALUE 'N'.
+           88 CHOIX-EST-VALIDE VALUE 'O'.
+
+      *> Nombre de questions réellement chargées depuis la banque
+      *> (au maximum NB-QUESTIONS-MAX, au minimum le nombre de
+      *> questions disponibles dans la catégorie choisie).
+       01 NB-QUESTIONS-MAX PIC 9(3) VALUE 50.
+       01 NB-QUESTIONS-CHARGEES PIC 9(3) VALUE 0.
+       01 NB-QUESTIONS-A-POSER PIC 9(3) VALUE 0.
+
        01 QUESTIONS-TABLE.
-           05 QUESTION OCCURS 10 TIMES INDEXED BY Q-INDEX.
+           05 QUESTION OCCURS 1 TO 50 TIMES
+                   DEPENDING ON NB-QUESTIONS-CHARGEES
+                   INDEXED BY Q-INDEX.
               10 Q-TEXT PIC X(80).
               10 A-TEXT PIC X(30).
 
+      *> Ordre de passage des questions, mélangé par tirage
+      *> aléatoire (Fisher-Yates) avant de commencer le jeu.
+       01 ORDRE-TABLE.
+           05 ORDRE-ENTREE OCCURS 1 TO 50 TIMES
+                   DEPENDING ON NB-QUESTIONS-CHARGEES
+                   INDEXED BY O-INDEX.
+              10 ORDRE-QUESTION PIC 9(3).
+       01 POSITION-TIRAGE PIC 9(3).
+       01 VALEUR-ALEATOIRE PIC 9V9(9).
+       01 TEMP-ORDRE PIC 9(3).
+
        PROCEDURE DIVISION.
-       INITIALIZE QUESTIONS-TABLE.
        MAIN-PARAGRAPH.
-           MOVE "Quelle est la capitale de la France ?" TO Q-TEXT(1).
-           MOVE "Paris" TO A-TEXT(1).
-           MOVE "Quel est le plus haut sommet du monde ?" TO Q-TEXT(2).
-           MOVE "Mont Everest" TO A-TEXT(2).
-           MOVE "Quel est le symbole chimique de l'eau ?" TO Q-TEXT(3).
-           MOVE "H2O" TO A-TEXT(3).
-           MOVE "Qui a peint la Joconde ?" TO Q-TEXT(4).
-           MOVE "Leonard de Vinci" TO A-TEXT(4).
-           MOVE "En quelle année a débuté la Première Guerre mondiale ?" TO Q-TEXT(5).
-           MOVE "1914" TO A-TEXT(5).
-           MOVE "Quel est le nom de la planète rouge ?" TO Q-TEXT(6).
-           MOVE "Mars" TO A-TEXT(6).
-           MOVE "Quel est le plus grand océan ?" TO Q-TEXT(7).
-           MOVE "Pacifique" TO A-TEXT(7).
-           MOVE "Quel est le langage de programmation que nous apprenons ?" TO Q-TEXT(8).
-           MOVE "COBOL" TO A-TEXT(8).
-           MOVE "Quel est le nom du vaisseau spatial qui a aluni en premier ?" TO Q-TEXT(9).
-           MOVE "Apollo 11" TO A-TEXT(9).
-           MOVE "Combien de côtés a un hexagone ?" TO Q-TEXT(10).
-           MOVE "Six" TO A-TEXT(10).
-
-           PERFORM VARYING QUESTION-INDEX FROM 1 BY 1 UNTIL QUESTION-INDEX > 10
-               DISPLAY "Question " QUESTION-INDEX " : " Q-TEXT(QUESTION-INDEX)
-               ACCEPT REPONSE-UTILISATEUR
-
-               *> Convertir la réponse de l'utilisateur en majuscules
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF REPONSE-UTILISATEUR
-                   IF REPONSE-UTILISATEUR(I:1) IS LOWER-CASE THEN
-                       MOVE FUNCTION UPPER-CASE(REPONSE-UTILISATEUR(I:1)) TO REPONSE-MAJUSCULES(I:1)
-                   ELSE
-                       MOVE REPONSE-UTILISATEUR(I:1) TO REPONSE-MAJUSCULES(I:1)
-                   END-IF
-               END-PERFORM
-
-               *> Convertir la bonne réponse en majuscules
-               MOVE A-TEXT(QUESTION-INDEX) TO BONNE-REPONSE
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > LENGTH OF BONNE-REPONSE
-                   IF BONNE-REPONSE(J:1) IS LOWER-CASE THEN
-                       MOVE FUNCTION UPPER-CASE(BONNE-REPONSE(J:1)) TO BONNE-REPONSE-MAJUSCULES(J:1)
-                   ELSE
-                       MOVE BONNE-REPONSE(J:1) TO BONNE-REPONSE-MAJUSCULES(J:1)
-                   END-IF
-               END-PERFORM
-
-               *> Comparer les réponses en majuscules
-               IF REPONSE-MAJUSCULES = BONNE-REPONSE-MAJUSCULES THEN
-                   DISPLAY "Bonne réponse !"
-                   ADD 1 TO SCORE
-               ELSE
-                   DISPLAY "Mauvaise réponse. La réponse était : " A-TEXT(QUESTION-INDEX)
+           PERFORM INITIALISATION-PARAGRAPH
+           PERFORM SAISIE-JOUEUR-PARAGRAPH
+           PERFORM CHARGEMENT-BANQUE-PARAGRAPH
+           IF NB-QUESTIONS-CHARGEES = 0
+               DISPLAY "Aucune question disponible pour cette categorie"
+           ELSE
+               PERFORM MELANGE-QUESTIONS-PARAGRAPH
+               PERFORM DEROULEMENT-JEU-PARAGRAPH
+               PERFORM ENREGISTREMENT-SCORE-PARAGRAPH
+           END-IF
+           PERFORM CLOTURE-PARAGRAPH
+           STOP RUN.
+
+       INITIALISATION-PARAGRAPH.
+           OPEN INPUT BANQUE-QUESTIONS
+           OPEN EXTEND SCORE-HISTORIQUE
+           IF FS-SCORE = "35"
+               OPEN OUTPUT SCORE-HISTORIQUE
+               CLOSE SCORE-HISTORIQUE
+               OPEN EXTEND SCORE-HISTORIQUE
+           END-IF.
+
+       CLOTURE-PARAGRAPH.
+           CLOSE BANQUE-QUESTIONS
+           CLOSE SCORE-HISTORIQUE.
+
+       SAISIE-JOUEUR-PARAGRAPH.
+           DISPLAY "Votre nom : "
+           ACCEPT NOM-JOUEUR
+           DISPLAY "Categorie (GEOGRAPHIE, SCIENCE, HISTOIRE, ART,"
+           DISPLAY "INFORMATIQUE ou TOUTES) : "
+           ACCEPT CATEGORIE-CHOISIE
+           MOVE FUNCTION UPPER-CASE(CATEGORIE-CHOISIE)
+               TO CATEGORIE-CHOISIE.
+
+      *> -----------------------------------------------------------
+      *> Parcourt la banque de questions dans l'ordre des clés et ne
+      *> retient que celles de la catégorie demandée (ou toutes),
+      *> jusqu'à concurrence de NB-QUESTIONS-MAX.
+      *> -----------------------------------------------------------
+       CHARGEMENT-BANQUE-PARAGRAPH.
+           MOVE LOW-VALUES TO NUMERO-QUESTION
+           START BANQUE-QUESTIONS KEY IS NOT LESS THAN NUMERO-QUESTION
+               INVALID KEY
+                   MOVE "10" TO FS-QUESTIONS
+           END-START
+
+           PERFORM UNTIL FS-QUESTIONS = "10"
+                   OR NB-QUESTIONS-CHARGEES >= NB-QUESTIONS-MAX
+               READ BANQUE-QUESTIONS NEXT RECORD
+                   AT END
+                       MOVE "10" TO FS-QUESTIONS
+                   NOT AT END
+                       IF CATEGORIE-CHOISIE = "TOUTES"
+                               OR CATEGORIE-CHOISIE = CATEGORIE-QUESTION
+                           ADD 1 TO NB-QUESTIONS-CHARGEES
+                           MOVE TEXTE-QUESTION
+                               TO Q-TEXT(NB-QUESTIONS-CHARGEES)
+                           MOVE REPONSE-QUESTION
+                               TO A-TEXT(NB-QUESTIONS-CHARGEES)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF NB-QUESTIONS-CHARGEES > 10
+               MOVE 10 TO NB-QUESTIONS-A-POSER
+           ELSE
+               MOVE NB-QUESTIONS-CHARGEES TO NB-QUESTIONS-A-POSER
+           END-IF.
+
+      *> -----------------------------------------------------------
+      *> Mélange de Fisher-Yates : ORDRE-TABLE contient d'abord
+      *> 1, 2, ..., N puis chaque position est échangée avec une
+      *> position tirée au hasard parmi les précédentes.
+      *> -----------------------------------------------------------
+       MELANGE-QUESTIONS-PARAGRAPH.
+           PERFORM VARYING O-INDEX FROM 1 BY 1
+                   UNTIL O-INDEX > NB-QUESTIONS-CHARGEES
+               MOVE O-INDEX TO ORDRE-QUESTION(O-INDEX)
+           END-PERFORM
+
+           PERFORM VARYING O-INDEX FROM NB-QUESTIONS-CHARGEES BY -1
+                   UNTIL O-INDEX < 2
+               MOVE FUNCTION RANDOM TO VALEUR-ALEATOIRE
+               COMPUTE POSITION-TIRAGE =
+                   FUNCTION INTEGER(VALEUR-ALEATOIRE * O-INDEX) + 1
+               IF POSITION-TIRAGE > O-INDEX
+                   MOVE O-INDEX TO POSITION-TIRAGE
                END-IF
+               MOVE ORDRE-QUESTION(O-INDEX) TO TEMP-ORDRE
+               MOVE ORDRE-QUESTION(POSITION-TIRAGE)
+                   TO ORDRE-QUESTION(O-INDEX)
+               MOVE TEMP-ORDRE TO ORDRE-QUESTION(POSITION-TIRAGE)
            END-PERFORM.
 
-           DISPLAY "Jeu terminé ! Votre score final est : " SCORE " sur 10.".
-           STOP RUN.
+       DEROULEMENT-JEU-PARAGRAPH.
+           PERFORM VARYING QUESTION-INDEX FROM 1 BY 1
+                   UNTIL QUESTION-INDEX > NB-QUESTIONS-A-POSER
+               PERFORM POSER-QUESTION-PARAGRAPH
+           END-PERFORM
+
+           DISPLAY "Jeu termine ! Votre score final est : " SCORE
+               " sur " NB-QUESTIONS-A-POSER ".".
+
+      *> -----------------------------------------------------------
+      *> Pose la question dont le numéro tiré au sort figure à la
+      *> position QUESTION-INDEX de ORDRE-TABLE et compare la
+      *> réponse sans tenir compte de la casse.
+      *> -----------------------------------------------------------
+       POSER-QUESTION-PARAGRAPH.
+           MOVE ORDRE-QUESTION(QUESTION-INDEX) TO Q-INDEX
+           DISPLAY "Question " QUESTION-INDEX " : " Q-TEXT(Q-INDEX)
+           ACCEPT REPONSE-UTILISATEUR
+
+           MOVE FUNCTION UPPER-CASE(REPONSE-UTILISATEUR)
+               TO REPONSE-MAJUSCULES
+           MOVE FUNCTION UPPER-CASE(A-TEXT(Q-INDEX))
+               TO BONNE-REPONSE-MAJUSCULES
+
+           IF REPONSE-MAJUSCULES = BONNE-REPONSE-MAJUSCULES
+               DISPLAY "Bonne reponse !"
+               ADD 1 TO SCORE
+           ELSE
+               DISPLAY "Mauvaise reponse. La reponse etait : "
+                   A-TEXT(Q-INDEX)
+           END-IF.
 
-       *> Fonction pour obtenir la longueur d'une chaîne (implémentation simple)
-       LENGTH FUNCTION LENGTH OF REPONSE-UTILISATEUR.
-       LENGTH FUNCTION LENGTH OF BONNE-REPONSE. 
\ No newline at end of file
+       ENREGISTREMENT-SCORE-PARAGRAPH.
+           MOVE NOM-JOUEUR TO JOUEUR-SCORE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-SCORE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HEURE-SCORE
+           MOVE SCORE TO SCORE-OBTENU
+           MOVE NB-QUESTIONS-A-POSER TO SCORE-MAXIMUM
+           WRITE ENREG-SCORE.
