@@ -3,49 +3,123 @@
        AUTHOR. GHANI.
        DATE-WRITTEN. 2025-04-17.
 
+      *> Historique des modifications
+      *> 2026-08-08 GH Fichier maître indexé, piste d'audit,
+      *>               authentification par PIN, découvert et frais,
+      *>               statut et type de compte, validation des
+      *>               saisies.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. THINKPAD.
        OBJECT-COMPUTER. X395.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPTE-MASTER ASSIGN TO "CPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-CPTE
+               FILE STATUS IS FS-COMPTE.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT ORDRES-PERMANENTS ASSIGN TO "STORDF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-ORDRE
+               FILE STATUS IS FS-ORDRE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COMPTE-MASTER.
+           COPY CPTREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDREC.
+
+       FD  ORDRES-PERMANENTS.
+           COPY STOREC.
+
        WORKING-STORAGE SECTION.
        01 CHOIX-MENU PIC 9 VALUE 0.
+       01 CHOIX-VALIDE PIC X VALUE 'N'.
+           88 CHOIX-EST-VALIDE VALUE 'O'.
        01 NUMERO-COMPTE PIC 9(5).
        01 MONTANT PIC 9(10)V99.
-       01 SOLDE PIC 9(10)V99 VALUE 1000.00.
        01 NOM-CLIENT PIC X(30).
        01 CONTINUER PIC X VALUE 'O'.
 
        01 MESSAGE-ERREUR PIC X(50).
 
-       01 COMPTE-BANCAIRE.
-           05 NUMERO-CPTE PIC 9(5).
-           05 NOM-CLI PIC X(30).
-           05 SOLDE-CPTE PIC 9(10)V99.
+       01 FS-COMPTE PIC XX VALUE "00".
+       01 FS-AUDIT PIC XX VALUE "00".
+       01 FS-ORDRE PIC XX VALUE "00".
+
+       01 PROCHAIN-NUM-ORDRE PIC 9(5) VALUE 0.
+       01 FREQ-SAISIE PIC X.
+
+       01 PIN-SAISI PIC 9(4).
+       01 AUTHENTIFIE PIC X VALUE 'N'.
+           88 EST-AUTHENTIFIE VALUE 'O'.
+
+       01 TYPE-SAISI PIC X.
+       01 STATUT-SAISI PIC X.
+
+       01 FRAIS-INCIDENT PIC S9(10)V99 VALUE 15.00.
+       01 SOLDE-MINIMUM-EPARGNE PIC S9(10)V99 VALUE 100.00.
+       01 SOLDE-DISPONIBLE PIC S9(10)V99.
+
+       01 AUDIT-TYPE-WS PIC X(10).
+       01 AUDIT-MONTANT-WS PIC S9(10)V99.
+       01 AUDIT-AVANT-WS PIC S9(10)V99.
+       01 AUDIT-APRES-WS PIC S9(10)V99.
+       01 AUDIT-CPTE-WS PIC 9(5).
+       01 AUDIT-CONTREPARTIE-WS PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           PERFORM INITIALISATION-PARAGRAPH.
+
            PERFORM UNTIL CONTINUER = 'N'
                DISPLAY " "
                DISPLAY "--- Simulation Bancaire ---"
-               DISPLAY "1. Créer un compte (non implémenté)"
+               DISPLAY "1. Créer un compte"
                DISPLAY "2. Déposer de l'argent"
                DISPLAY "3. Retirer de l'argent"
                DISPLAY "4. Consulter le solde"
+               DISPLAY "5. Fermer / geler / réactiver un compte"
+               DISPLAY "6. Créer un virement permanent"
                DISPLAY "9. Quitter"
-               DISPLAY "Entrez votre choix : "
-               ACCEPT CHOIX-MENU
+               PERFORM SAISIE-CHOIX-PARAGRAPH
 
                EVALUATE CHOIX-MENU
                    WHEN 1
-                       DISPLAY "Fonctionnalité non implémentée."
+                       PERFORM CREATION-COMPTE-PARAGRAPH
                    WHEN 2
-                       PERFORM DEPOT
+                       PERFORM AUTHENTIFICATION-PARAGRAPH
+                       IF EST-AUTHENTIFIE
+                           PERFORM DEPOT
+                       END-IF
                    WHEN 3
-                       PERFORM RETRAIT
+                       PERFORM AUTHENTIFICATION-PARAGRAPH
+                       IF EST-AUTHENTIFIE
+                           PERFORM RETRAIT
+                       END-IF
                    WHEN 4
-                       PERFORM CONSULTER-SOLDE
+                       PERFORM AUTHENTIFICATION-PARAGRAPH
+                       IF EST-AUTHENTIFIE
+                           PERFORM CONSULTER-SOLDE
+                       END-IF
+                   WHEN 5
+                       PERFORM FERMETURE-COMPTE-PARAGRAPH
+                   WHEN 6
+                       PERFORM AUTHENTIFICATION-PARAGRAPH
+                       IF EST-AUTHENTIFIE
+                           PERFORM CREATION-ORDRE-PERMANENT-PARAGRAPH
+                       END-IF
                    WHEN 9
                        MOVE 'N' TO CONTINUER
                    WHEN OTHER
@@ -55,29 +129,398 @@
            END-PERFORM.
 
            DISPLAY "Merci d'utiliser notre simulation bancaire."
+           PERFORM CLOTURE-PARAGRAPH.
            STOP RUN.
 
+      *> -----------------------------------------------------------
+      *> Ouverture des fichiers maître et journal, création s'ils
+      *> n'existent pas encore (premier lancement sur ce poste).
+      *> -----------------------------------------------------------
+       INITIALISATION-PARAGRAPH.
+           OPEN I-O COMPTE-MASTER
+           IF FS-COMPTE = "35"
+               OPEN OUTPUT COMPTE-MASTER
+               CLOSE COMPTE-MASTER
+               OPEN I-O COMPTE-MASTER
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG
+           IF FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF
+
+           OPEN I-O ORDRES-PERMANENTS
+           IF FS-ORDRE = "35"
+               OPEN OUTPUT ORDRES-PERMANENTS
+               CLOSE ORDRES-PERMANENTS
+               OPEN I-O ORDRES-PERMANENTS
+           END-IF.
+
+       CLOTURE-PARAGRAPH.
+           CLOSE COMPTE-MASTER
+           CLOSE AUDIT-LOG
+           CLOSE ORDRES-PERMANENTS.
+
+      *> -----------------------------------------------------------
+      *> Saisie du choix de menu avec reprompt tant que la valeur
+      *> n'est pas numérique.
+      *> -----------------------------------------------------------
+       SAISIE-CHOIX-PARAGRAPH.
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Entrez votre choix : "
+               ACCEPT CHOIX-MENU
+               IF CHOIX-MENU IS NUMERIC
+                   MOVE 'O' TO CHOIX-VALIDE
+               ELSE
+                   DISPLAY "Choix invalide, saisissez un chiffre."
+               END-IF
+           END-PERFORM.
+
+      *> -----------------------------------------------------------
+      *> Saisie d'un numéro de compte : numérique et existant.
+      *> -----------------------------------------------------------
+       SAISIE-NUMERO-COMPTE-PARAGRAPH.
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Entrez le numéro de compte (5 chiffres) : "
+               ACCEPT NUMERO-COMPTE
+               IF NUMERO-COMPTE IS NOT NUMERIC
+                   DISPLAY "Numéro de compte invalide."
+               ELSE
+                   MOVE NUMERO-COMPTE TO NUMERO-CPTE
+                   READ COMPTE-MASTER
+                       INVALID KEY
+                           DISPLAY "Compte inconnu."
+                       NOT INVALID KEY
+                           MOVE 'O' TO CHOIX-VALIDE
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+      *> -----------------------------------------------------------
+      *> Saisie d'un montant : numérique et strictement positif.
+      *> -----------------------------------------------------------
+       SAISIE-MONTANT-PARAGRAPH.
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               ACCEPT MONTANT
+               IF MONTANT IS NOT NUMERIC OR MONTANT = 0
+                   DISPLAY "Montant invalide."
+               ELSE
+                   MOVE 'O' TO CHOIX-VALIDE
+               END-IF
+           END-PERFORM.
+
+      *> -----------------------------------------------------------
+      *> Vérifie le numéro de compte et le code PIN saisis avant
+      *> d'autoriser un dépôt, un retrait ou une consultation.
+      *> -----------------------------------------------------------
+       AUTHENTIFICATION-PARAGRAPH.
+           MOVE 'N' TO AUTHENTIFIE
+           PERFORM SAISIE-NUMERO-COMPTE-PARAGRAPH
+
+           DISPLAY "Entrez votre code PIN : "
+           ACCEPT PIN-SAISI
+           IF PIN-SAISI = PIN-CPTE
+               IF CPTE-ACTIF
+                   MOVE 'O' TO AUTHENTIFIE
+               ELSE
+                   MOVE "Compte fermé ou gelé - opération refusée."
+                       TO MESSAGE-ERREUR
+                   DISPLAY MESSAGE-ERREUR
+               END-IF
+           ELSE
+               MOVE "Code PIN incorrect." TO MESSAGE-ERREUR
+               DISPLAY MESSAGE-ERREUR
+               MOVE NUMERO-CPTE TO AUDIT-CPTE-WS
+               MOVE "AUTH-ECHEC" TO AUDIT-TYPE-WS
+               MOVE 0 TO AUDIT-MONTANT-WS
+               MOVE SOLDE-CPTE TO AUDIT-AVANT-WS
+               MOVE SOLDE-CPTE TO AUDIT-APRES-WS
+               PERFORM ECRITURE-AUDIT-PARAGRAPH
+           END-IF.
+
+       CREATION-COMPTE-PARAGRAPH.
+           DISPLAY "--- Création de compte ---"
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Numéro du nouveau compte (5 chiffres) : "
+               ACCEPT NUMERO-COMPTE
+               IF NUMERO-COMPTE IS NOT NUMERIC
+                   DISPLAY "Numéro invalide."
+               ELSE
+                   MOVE NUMERO-COMPTE TO NUMERO-CPTE
+                   READ COMPTE-MASTER
+                       INVALID KEY
+                           MOVE 'O' TO CHOIX-VALIDE
+                       NOT INVALID KEY
+                           DISPLAY "Ce numéro de compte existe déjà."
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Nom du client : "
+           ACCEPT NOM-CLI
+
+           DISPLAY "Dépôt initial : "
+           PERFORM SAISIE-MONTANT-PARAGRAPH
+           MOVE MONTANT TO SOLDE-CPTE
+
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Code PIN (4 chiffres) : "
+               ACCEPT PIN-CPTE
+               IF PIN-CPTE IS NUMERIC
+                   MOVE 'O' TO CHOIX-VALIDE
+               ELSE
+                   DISPLAY "PIN invalide."
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Type de compte (C=Courant, E=Epargne) : "
+               ACCEPT TYPE-SAISI
+               IF TYPE-SAISI = 'C' OR TYPE-SAISI = 'E'
+                   MOVE TYPE-SAISI TO TYPE-CPTE
+                   MOVE 'O' TO CHOIX-VALIDE
+               ELSE
+                   DISPLAY "Type invalide."
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Devise du compte (EUR, USD, GBP) : "
+               ACCEPT DEVISE-CPTE
+               IF DEVISE-CPTE = "EUR" OR DEVISE-CPTE = "USD"
+                       OR DEVISE-CPTE = "GBP"
+                   MOVE 'O' TO CHOIX-VALIDE
+               ELSE
+                   DISPLAY "Devise non prise en charge."
+               END-IF
+           END-PERFORM
+
+           IF CPTE-COURANT
+               DISPLAY "Limite de découvert autorisée : "
+               ACCEPT LIMITE-DECOUVERT-CPTE
+               IF LIMITE-DECOUVERT-CPTE IS NOT NUMERIC
+                   MOVE 0 TO LIMITE-DECOUVERT-CPTE
+               END-IF
+           ELSE
+               MOVE 0 TO LIMITE-DECOUVERT-CPTE
+           END-IF
+
+           MOVE 'A' TO STATUT-CPTE
+
+           WRITE COMPTE-BANCAIRE
+               INVALID KEY
+                   DISPLAY "Erreur lors de la création du compte."
+               NOT INVALID KEY
+                   DISPLAY "Compte " NUMERO-CPTE " créé avec succès."
+                   MOVE NUMERO-CPTE TO AUDIT-CPTE-WS
+                   MOVE "CREATION" TO AUDIT-TYPE-WS
+                   MOVE SOLDE-CPTE TO AUDIT-MONTANT-WS
+                   MOVE 0 TO AUDIT-AVANT-WS
+                   MOVE SOLDE-CPTE TO AUDIT-APRES-WS
+                   PERFORM ECRITURE-AUDIT-PARAGRAPH
+           END-WRITE.
+
        DEPOT SECTION.
        DEPOT-PARAGRAPH.
            DISPLAY "Entrez le montant à déposer : "
-           ACCEPT MONTANT
-           ADD MONTANT TO SOLDE
+           PERFORM SAISIE-MONTANT-PARAGRAPH
+
+           MOVE SOLDE-CPTE TO AUDIT-AVANT-WS
+           ADD MONTANT TO SOLDE-CPTE
+           MOVE SOLDE-CPTE TO AUDIT-APRES-WS
+           REWRITE COMPTE-BANCAIRE
+
            DISPLAY "Dépot de " MONTANT " effectué."
-           DISPLAY "Nouveau solde : " SOLDE.
+           DISPLAY "Nouveau solde : " SOLDE-CPTE
+
+           MOVE NUMERO-CPTE TO AUDIT-CPTE-WS
+           MOVE "DEPOT" TO AUDIT-TYPE-WS
+           MOVE MONTANT TO AUDIT-MONTANT-WS
+           PERFORM ECRITURE-AUDIT-PARAGRAPH.
 
        RETRAIT SECTION.
        RETRAIT-PARAGRAPH.
            DISPLAY "Entrez le montant à retirer : "
-           ACCEPT MONTANT
-           IF MONTANT > SOLDE THEN
-               MOVE "Solde insuffisant." TO MESSAGE-ERREUR
-               DISPLAY MESSAGE-ERREUR
+           PERFORM SAISIE-MONTANT-PARAGRAPH
+
+           IF CPTE-EPARGNE
+               IF (SOLDE-CPTE - MONTANT) < SOLDE-MINIMUM-EPARGNE
+                   MOVE "Solde minimum du compte épargne non respecté"
+                       TO MESSAGE-ERREUR
+                   DISPLAY MESSAGE-ERREUR
+               ELSE
+                   MOVE SOLDE-CPTE TO AUDIT-AVANT-WS
+                   SUBTRACT MONTANT FROM SOLDE-CPTE
+                   MOVE SOLDE-CPTE TO AUDIT-APRES-WS
+                   REWRITE COMPTE-BANCAIRE
+                   DISPLAY "Retrait de " MONTANT " effectué."
+                   DISPLAY "Nouveau solde : " SOLDE-CPTE
+                   MOVE NUMERO-CPTE TO AUDIT-CPTE-WS
+                   MOVE "RETRAIT" TO AUDIT-TYPE-WS
+                   MOVE MONTANT TO AUDIT-MONTANT-WS
+                   PERFORM ECRITURE-AUDIT-PARAGRAPH
+               END-IF
            ELSE
-               SUBTRACT MONTANT FROM SOLDE
-               DISPLAY "Retrait de " MONTANT " effectué."
-               DISPLAY "Nouveau solde : " SOLDE
+               COMPUTE SOLDE-DISPONIBLE =
+                   SOLDE-CPTE + LIMITE-DECOUVERT-CPTE
+               IF MONTANT > SOLDE-DISPONIBLE
+                   MOVE "Solde insuffisant, découvert compris"
+                       TO MESSAGE-ERREUR
+                   DISPLAY MESSAGE-ERREUR
+               ELSE
+                   MOVE SOLDE-CPTE TO AUDIT-AVANT-WS
+                   SUBTRACT MONTANT FROM SOLDE-CPTE
+                   MOVE SOLDE-CPTE TO AUDIT-APRES-WS
+                   MOVE NUMERO-CPTE TO AUDIT-CPTE-WS
+                   MOVE "RETRAIT" TO AUDIT-TYPE-WS
+                   MOVE MONTANT TO AUDIT-MONTANT-WS
+                   PERFORM ECRITURE-AUDIT-PARAGRAPH
+
+                   IF AUDIT-AVANT-WS < MONTANT
+                       MOVE SOLDE-CPTE TO AUDIT-AVANT-WS
+                       SUBTRACT FRAIS-INCIDENT FROM SOLDE-CPTE
+                       MOVE SOLDE-CPTE TO AUDIT-APRES-WS
+                       DISPLAY "Frais d'incident appliqués : "
+                           FRAIS-INCIDENT
+                       MOVE "FRAIS" TO AUDIT-TYPE-WS
+                       MOVE FRAIS-INCIDENT TO AUDIT-MONTANT-WS
+                       PERFORM ECRITURE-AUDIT-PARAGRAPH
+                   END-IF
+
+                   REWRITE COMPTE-BANCAIRE
+                   DISPLAY "Retrait de " MONTANT " effectué."
+                   DISPLAY "Nouveau solde : " SOLDE-CPTE
+               END-IF
            END-IF.
 
        CONSULTER-SOLDE SECTION.
        CONSULTER-SOLDE-PARAGRAPH.
-           DISPLAY "Votre solde actuel est : " SOLDE.
\ No newline at end of file
+           DISPLAY "Titulaire : " NOM-CLI
+           DISPLAY "Votre solde actuel est : " SOLDE-CPTE " "
+               DEVISE-CPTE.
+
+      *> -----------------------------------------------------------
+      *> Ferme, gèle ou réactive un compte (usage guichetier).
+      *> -----------------------------------------------------------
+       FERMETURE-COMPTE-PARAGRAPH.
+           PERFORM SAISIE-NUMERO-COMPTE-PARAGRAPH
+
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Nouveau statut (A=Actif, F=Fermé, G=Gelé) : "
+               ACCEPT STATUT-SAISI
+               IF STATUT-SAISI = 'A' OR STATUT-SAISI = 'F'
+                       OR STATUT-SAISI = 'G'
+                   MOVE 'O' TO CHOIX-VALIDE
+               ELSE
+                   DISPLAY "Statut invalide."
+               END-IF
+           END-PERFORM
+
+           MOVE STATUT-SAISI TO STATUT-CPTE
+           REWRITE COMPTE-BANCAIRE
+           DISPLAY "Statut du compte " NUMERO-CPTE " mis à jour."
+
+           MOVE NUMERO-CPTE TO AUDIT-CPTE-WS
+           MOVE "STATUT" TO AUDIT-TYPE-WS
+           MOVE 0 TO AUDIT-MONTANT-WS
+           MOVE SOLDE-CPTE TO AUDIT-AVANT-WS
+           MOVE SOLDE-CPTE TO AUDIT-APRES-WS
+           PERFORM ECRITURE-AUDIT-PARAGRAPH.
+
+      *> -----------------------------------------------------------
+      *> Crée un ordre de virement permanent (loyer, abonnement,
+      *> mensualité) que le batch nocturne VIREMENTS-PERMANENTS
+      *> viendra poster à chaque échéance sans ressaisie.
+      *> -----------------------------------------------------------
+       CREATION-ORDRE-PERMANENT-PARAGRAPH.
+           DISPLAY "--- Création d'un virement permanent ---"
+           MOVE NUMERO-CPTE TO CPTE-SOURCE-ORDRE
+
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Compte destinataire : "
+               PERFORM SAISIE-NUMERO-COMPTE-PARAGRAPH
+               IF NUMERO-CPTE = CPTE-SOURCE-ORDRE
+                   DISPLAY "Le compte destinataire doit être "
+                       "différent du compte source."
+                   MOVE 'N' TO CHOIX-VALIDE
+               ELSE
+                   MOVE NUMERO-CPTE TO CPTE-DEST-ORDRE
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Montant de chaque échéance : "
+           PERFORM SAISIE-MONTANT-PARAGRAPH
+           MOVE MONTANT TO MONTANT-ORDRE
+
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Fréquence (H=Hebdo, M=Mensuelle, A=Annuelle) :"
+               ACCEPT FREQ-SAISIE
+               IF FREQ-SAISIE = 'H' OR FREQ-SAISIE = 'M'
+                       OR FREQ-SAISIE = 'A'
+                   MOVE FREQ-SAISIE TO FREQUENCE-ORDRE
+                   MOVE 'O' TO CHOIX-VALIDE
+               ELSE
+                   DISPLAY "Fréquence invalide."
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO CHOIX-VALIDE
+           PERFORM UNTIL CHOIX-EST-VALIDE
+               DISPLAY "Première échéance (AAAAMMJJ) : "
+               ACCEPT PROCHAINE-DATE-ORDRE
+               IF PROCHAINE-DATE-ORDRE IS NOT NUMERIC
+                   DISPLAY "Date invalide."
+               ELSE
+                   MOVE 'O' TO CHOIX-VALIDE
+               END-IF
+           END-PERFORM
+
+           MOVE 'A' TO STATUT-ORDRE
+           PERFORM ATTRIBUER-NUMERO-ORDRE-PARAGRAPH
+           WRITE ORDRE-PERMANENT
+           DISPLAY "Virement permanent numéro " NUMERO-ORDRE
+               " créé.".
+
+      *> -----------------------------------------------------------
+      *> Attribue le prochain numéro d'ordre disponible en repérant
+      *> le plus grand numéro déjà utilisé dans le fichier.
+      *> -----------------------------------------------------------
+       ATTRIBUER-NUMERO-ORDRE-PARAGRAPH.
+           MOVE HIGH-VALUES TO NUMERO-ORDRE
+           START ORDRES-PERMANENTS KEY IS NOT GREATER THAN NUMERO-ORDRE
+               INVALID KEY
+                   MOVE 0 TO PROCHAIN-NUM-ORDRE
+               NOT INVALID KEY
+                   READ ORDRES-PERMANENTS NEXT RECORD
+                   MOVE NUMERO-ORDRE TO PROCHAIN-NUM-ORDRE
+           END-START
+           ADD 1 TO PROCHAIN-NUM-ORDRE
+           MOVE PROCHAIN-NUM-ORDRE TO NUMERO-ORDRE.
+
+      *> -----------------------------------------------------------
+      *> Ajoute un enregistrement à la piste d'audit à partir des
+      *> champs AUDIT-*-WS renseignés par le paragraphe appelant.
+      *> -----------------------------------------------------------
+       ECRITURE-AUDIT-PARAGRAPH.
+           MOVE AUDIT-CPTE-WS TO NUMERO-CPTE-AUDIT
+           MOVE AUDIT-TYPE-WS TO TYPE-MOUVEMENT
+           MOVE AUDIT-MONTANT-WS TO MONTANT-MOUVEMENT
+           MOVE AUDIT-AVANT-WS TO SOLDE-AVANT-MVT
+           MOVE AUDIT-APRES-WS TO SOLDE-APRES-MVT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-MOUVEMENT
+           MOVE FUNCTION CURRENT-DATE(9:6) TO HEURE-MOUVEMENT
+           MOVE AUDIT-CONTREPARTIE-WS TO CPTE-CONTREPARTIE-MVT
+           WRITE MOUVEMENT-AUDIT
+           MOVE 0 TO AUDIT-CONTREPARTIE-WS.
