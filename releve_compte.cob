@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELEVE-COMPTE.
+       AUTHOR. GHANI.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Édite, pour un numéro de compte et une période donnés, la
+      *> liste des mouvements de la piste d'audit ainsi que le solde
+      *> d'ouverture et de clôture de la période, afin qu'un
+      *> guichetier puisse remettre un relevé papier à un client.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. THINKPAD.
+       OBJECT-COMPUTER. X395.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPTE-MASTER ASSIGN TO "CPTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-CPTE
+               FILE STATUS IS FS-COMPTE.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT RELEVE-FILE ASSIGN TO "RELEVE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELEVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMPTE-MASTER.
+           COPY CPTREC.
+
+       FD  AUDIT-LOG.
+           COPY AUDREC.
+
+       FD  RELEVE-FILE.
+       01 LIGNE-RELEVE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FS-COMPTE PIC XX VALUE "00".
+       01 FS-AUDIT PIC XX VALUE "00".
+       01 FS-RELEVE PIC XX VALUE "00".
+
+       01 NUMERO-COMPTE-DEM PIC 9(5).
+       01 DATE-DEBUT-DEM PIC 9(8).
+       01 DATE-FIN-DEM PIC 9(8).
+
+       01 SAISIE-VALIDE PIC X.
+           88 SAISIE-EST-VALIDE VALUE 'O'.
+
+       01 SOLDE-OUVERTURE-WS PIC S9(10)V99 VALUE 0.
+       01 SOLDE-COURANT-WS PIC S9(10)V99 VALUE 0.
+       01 PREMIER-MVT-TROUVE PIC X VALUE 'N'.
+           88 PREMIER-MVT-EST-TROUVE VALUE 'O'.
+       01 NB-MVT-PERIODE PIC 9(5) VALUE 0.
+
+       01 SOLDE-AVANT-PERIODE-WS PIC S9(10)V99 VALUE 0.
+       01 MVT-AVANT-PERIODE-TROUVE PIC X VALUE 'N'.
+           88 MVT-AVANT-PERIODE-EST-TROUVE VALUE 'O'.
+
+       01 LIGNE-ENTETE-1 PIC X(80).
+       01 LIGNE-ENTETE-2 PIC X(80).
+
+       01 LIGNE-MVT.
+           05 LM-DATE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LM-TYPE PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LM-MONTANT PIC -(8)9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LM-SOLDE-APRES PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALISATION-PARAGRAPH
+           PERFORM SAISIE-CRITERES-PARAGRAPH
+           PERFORM EDITION-ENTETE-PARAGRAPH
+           PERFORM PARCOURS-MOUVEMENTS-PARAGRAPH
+           PERFORM EDITION-PIED-PARAGRAPH
+           PERFORM CLOTURE-PARAGRAPH
+           STOP RUN.
+
+       INITIALISATION-PARAGRAPH.
+           OPEN INPUT COMPTE-MASTER
+           OPEN INPUT AUDIT-LOG
+           OPEN OUTPUT RELEVE-FILE.
+
+       CLOTURE-PARAGRAPH.
+           CLOSE COMPTE-MASTER
+           CLOSE AUDIT-LOG
+           CLOSE RELEVE-FILE.
+
+      *> -----------------------------------------------------------
+      *> Numéro de compte existant et bornes de dates AAAAMMJJ.
+      *> -----------------------------------------------------------
+       SAISIE-CRITERES-PARAGRAPH.
+           MOVE 'N' TO SAISIE-VALIDE
+           PERFORM UNTIL SAISIE-EST-VALIDE
+               DISPLAY "Numéro de compte : "
+               ACCEPT NUMERO-COMPTE-DEM
+               IF NUMERO-COMPTE-DEM IS NOT NUMERIC
+                   DISPLAY "Numéro invalide."
+               ELSE
+                   MOVE NUMERO-COMPTE-DEM TO NUMERO-CPTE
+                   READ COMPTE-MASTER
+                       INVALID KEY
+                           DISPLAY "Compte inconnu."
+                       NOT INVALID KEY
+                           MOVE 'O' TO SAISIE-VALIDE
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Date de début (AAAAMMJJ) : "
+           ACCEPT DATE-DEBUT-DEM
+           DISPLAY "Date de fin (AAAAMMJJ) : "
+           ACCEPT DATE-FIN-DEM.
+
+       EDITION-ENTETE-PARAGRAPH.
+           STRING "RELEVE DE COMPTE " NUMERO-COMPTE-DEM
+               " - " NOM-CLI DELIMITED BY SIZE INTO LIGNE-ENTETE-1
+           MOVE LIGNE-ENTETE-1 TO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE
+           STRING "Période du " DATE-DEBUT-DEM " au " DATE-FIN-DEM
+               DELIMITED BY SIZE INTO LIGNE-ENTETE-2
+           MOVE LIGNE-ENTETE-2 TO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE
+           MOVE SPACES TO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE
+           MOVE "DATE      TYPE        MONTANT       SOLDE APRES"
+               TO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE.
+
+      *> -----------------------------------------------------------
+      *> Parcourt le journal séquentiel une seule fois, ne retient
+      *> que les mouvements du compte demandé dans la période et
+      *> capture le solde juste avant le premier d'entre eux comme
+      *> solde d'ouverture de la période. Au passage, retient aussi
+      *> le solde du dernier mouvement antérieur à la période, pour
+      *> pouvoir amorcer le relevé sur ce solde-là si la période ne
+      *> contient elle-même aucun mouvement.
+      *> -----------------------------------------------------------
+       PARCOURS-MOUVEMENTS-PARAGRAPH.
+           PERFORM UNTIL FS-AUDIT = "10"
+               READ AUDIT-LOG
+                   AT END
+                       MOVE "10" TO FS-AUDIT
+                   NOT AT END
+                       IF NUMERO-CPTE-AUDIT = NUMERO-COMPTE-DEM
+                           IF DATE-MOUVEMENT >= DATE-DEBUT-DEM
+                                   AND DATE-MOUVEMENT <= DATE-FIN-DEM
+                               PERFORM EDITER-MOUVEMENT-PARAGRAPH
+                           ELSE
+                               IF DATE-MOUVEMENT < DATE-DEBUT-DEM
+                                   PERFORM
+                                       CAPTURER-AVANT-PERIODE-PARAGRAPH
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CAPTURER-AVANT-PERIODE-PARAGRAPH.
+           MOVE SOLDE-APRES-MVT TO SOLDE-AVANT-PERIODE-WS
+           MOVE 'O' TO MVT-AVANT-PERIODE-TROUVE.
+
+       EDITER-MOUVEMENT-PARAGRAPH.
+           IF NOT PREMIER-MVT-EST-TROUVE
+               MOVE SOLDE-AVANT-MVT TO SOLDE-OUVERTURE-WS
+               MOVE 'O' TO PREMIER-MVT-TROUVE
+           END-IF
+           MOVE SOLDE-APRES-MVT TO SOLDE-COURANT-WS
+           ADD 1 TO NB-MVT-PERIODE
+
+           MOVE DATE-MOUVEMENT TO LM-DATE
+           MOVE TYPE-MOUVEMENT TO LM-TYPE
+           MOVE MONTANT-MOUVEMENT TO LM-MONTANT
+           MOVE SOLDE-APRES-MVT TO LM-SOLDE-APRES
+           MOVE LIGNE-MVT TO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE.
+
+       EDITION-PIED-PARAGRAPH.
+           MOVE SPACES TO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE
+           IF NOT PREMIER-MVT-EST-TROUVE
+               IF MVT-AVANT-PERIODE-EST-TROUVE
+                   MOVE SOLDE-AVANT-PERIODE-WS TO SOLDE-OUVERTURE-WS
+                   MOVE SOLDE-AVANT-PERIODE-WS TO SOLDE-COURANT-WS
+               ELSE
+                   MOVE SOLDE-CPTE TO SOLDE-OUVERTURE-WS
+                   MOVE SOLDE-CPTE TO SOLDE-COURANT-WS
+               END-IF
+           END-IF
+           STRING "Solde d'ouverture : " SOLDE-OUVERTURE-WS
+               DELIMITED BY SIZE INTO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE
+           STRING "Nombre de mouvements : " NB-MVT-PERIODE
+               DELIMITED BY SIZE INTO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE
+           STRING "Solde de clôture : " SOLDE-COURANT-WS
+               DELIMITED BY SIZE INTO LIGNE-RELEVE
+           WRITE LIGNE-RELEVE.
