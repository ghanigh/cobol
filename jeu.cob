@@ -1,8 +1,12 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. JEU-QUESTION-REPONSE-CONTINU.
        AUTHOR. GHANI.
        DATE-WRITTEN. 2025-04-16.
 
+      *> Historique des modifications
+      *> 2026-08-08 GH Limite du nombre d'essais et indices
+      *>               progressifs a chaque mauvaise reponse.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. THINKPAD.
@@ -15,18 +19,53 @@ IDENTIFICATION DIVISION.
        01 EST-CORRECT PIC X VALUE "N".
            88 REPONSE-CORRECTE VALUE "O".
 
+       01 NB-ESSAIS-MAX PIC 9 VALUE 5.
+       01 NB-ESSAIS PIC 9 VALUE 0.
+       01 ESSAIS-EPUISES PIC X VALUE "N".
+           88 LES-ESSAIS-SONT-EPUISES VALUE "O".
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-           PERFORM UNTIL REPONSE-CORRECTE
-               DISPLAY "Question 1 : Quelle est la capitale de la France ?"
+           PERFORM UNTIL REPONSE-CORRECTE OR LES-ESSAIS-SONT-EPUISES
+               DISPLAY "Quelle est la capitale de la France ?"
                ACCEPT REPONSE-UTILISATEUR
-               IF REPONSE-UTILISATEUR = BONNE-REPONSE THEN
+               ADD 1 TO NB-ESSAIS
+               IF REPONSE-UTILISATEUR = BONNE-REPONSE
                    MOVE "O" TO EST-CORRECT
-                   DISPLAY "Bonne réponse !"
+                   DISPLAY "Bonne reponse !"
                ELSE
-                   DISPLAY "Mauvaise réponse. Essayez encore."
+                   IF NB-ESSAIS >= NB-ESSAIS-MAX
+                       MOVE "O" TO ESSAIS-EPUISES
+                   ELSE
+                       PERFORM DONNER-INDICE-PARAGRAPH
+                   END-IF
                END-IF
-           END-PERFORM.
+           END-PERFORM
+
+           IF REPONSE-CORRECTE
+               DISPLAY "Felicitations ! Vous avez trouve la reponse."
+           ELSE
+               DISPLAY "Nombre d'essais depasse. La reponse etait : "
+                   BONNE-REPONSE
+           END-IF
+           STOP RUN.
 
-           DISPLAY "Félicitations ! Vous avez trouvé la réponse.".
-           STOP RUN.
\ No newline at end of file
+      *> -----------------------------------------------------------
+      *> Un indice de plus en plus précis à chaque mauvaise réponse,
+      *> pour aider le joueur sans jamais donner la réponse tant
+      *> qu'il lui reste un essai.
+      *> -----------------------------------------------------------
+       DONNER-INDICE-PARAGRAPH.
+           EVALUATE NB-ESSAIS
+               WHEN 1
+                   DISPLAY "Mauvaise reponse. Indice : c'est une ville "
+                       "d'Europe."
+               WHEN 2
+                   DISPLAY "Mauvaise reponse. Indice : elle commence "
+                       "par la lettre " BONNE-REPONSE(1:1) "."
+               WHEN 3
+                   DISPLAY "Mauvaise reponse. Indice : elle compte "
+                       "5 lettres."
+               WHEN OTHER
+                   DISPLAY "Mauvaise reponse. Dernier essai !"
+           END-EVALUATE.
