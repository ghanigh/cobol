@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASSEMENT-SCORES.
+       AUTHOR. GHANI.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Lit l'historique des scores du quiz et édite un classement :
+      *> pour chaque joueur, son meilleur score, sa dernière tentative,
+      *> le nombre de parties jouées et sa progression (score de la
+      *> dernière partie moins score de la toute première), trié du
+      *> meilleur score au moins bon.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. THINKPAD.
+       OBJECT-COMPUTER. X395.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-HISTORIQUE ASSIGN TO "SCOREH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SCORE.
+
+           SELECT CLASSEMENT-FILE ASSIGN TO "CLASST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CLASST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-HISTORIQUE.
+           COPY SCOREC.
+
+       FD  CLASSEMENT-FILE.
+       01 LIGNE-CLASSEMENT PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FS-SCORE PIC XX VALUE "00".
+       01 FS-CLASST PIC XX VALUE "00".
+
+       01 NB-JOUEURS PIC 9(3) VALUE 0.
+       01 TABLE-JOUEURS.
+           05 JOUEUR-ENTREE OCCURS 200 TIMES
+                   INDEXED BY J-INDEX O2-INDEX.
+              10 JE-NOM PIC X(20).
+              10 JE-MEILLEUR-SCORE PIC 9(2).
+              10 JE-MEILLEUR-MAX PIC 9(2).
+              10 JE-PREMIER-SCORE PIC 9(2).
+              10 JE-DERNIER-SCORE PIC 9(2).
+              10 JE-DERNIERE-DATE PIC 9(8).
+              10 JE-DERNIERE-HEURE PIC 9(6).
+              10 JE-NB-PARTIES PIC 9(3).
+
+       01 JOUEUR-TAMPON.
+           05 JT-NOM PIC X(20).
+           05 JT-MEILLEUR-SCORE PIC 9(2).
+           05 JT-MEILLEUR-MAX PIC 9(2).
+           05 JT-PREMIER-SCORE PIC 9(2).
+           05 JT-DERNIER-SCORE PIC 9(2).
+           05 JT-DERNIERE-DATE PIC 9(8).
+           05 JT-DERNIERE-HEURE PIC 9(6).
+           05 JT-NB-PARTIES PIC 9(3).
+
+       01 TROUVE-JOUEUR PIC X.
+           88 JOUEUR-EST-TROUVE VALUE 'O'.
+       01 RANG-JOUEUR PIC 9(3).
+       01 PROGRESSION-WS PIC S9(2).
+
+       01 LIGNE-DETAIL.
+           05 LD-RANG PIC Z9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-NOM PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-MEILLEUR PIC Z9.
+           05 FILLER PIC X(1) VALUE "/".
+           05 LD-MAX PIC Z9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-PARTIES PIC ZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-DERNIERE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-PROGRESSION PIC +9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALISATION-PARAGRAPH
+           PERFORM CHARGEMENT-HISTORIQUE-PARAGRAPH
+           PERFORM TRI-CLASSEMENT-PARAGRAPH
+           PERFORM EDITION-CLASSEMENT-PARAGRAPH
+           PERFORM CLOTURE-PARAGRAPH
+           STOP RUN.
+
+       INITIALISATION-PARAGRAPH.
+           OPEN INPUT SCORE-HISTORIQUE
+           OPEN OUTPUT CLASSEMENT-FILE.
+
+       CLOTURE-PARAGRAPH.
+           CLOSE SCORE-HISTORIQUE
+           CLOSE CLASSEMENT-FILE.
+
+      *> -----------------------------------------------------------
+      *> Une ligne par joueur distinct, mise à jour au fil de la
+      *> lecture séquentielle de l'historique : meilleur score,
+      *> score de la toute première partie (pour mesurer la
+      *> progression), tentative la plus récente et nombre de
+      *> parties.
+      *> -----------------------------------------------------------
+       CHARGEMENT-HISTORIQUE-PARAGRAPH.
+           PERFORM UNTIL FS-SCORE = "10"
+               READ SCORE-HISTORIQUE
+                   AT END
+                       MOVE "10" TO FS-SCORE
+                   NOT AT END
+                       PERFORM ENREGISTRER-PARTIE-PARAGRAPH
+               END-READ
+           END-PERFORM.
+
+       ENREGISTRER-PARTIE-PARAGRAPH.
+           MOVE 'N' TO TROUVE-JOUEUR
+           PERFORM VARYING J-INDEX FROM 1 BY 1
+                   UNTIL J-INDEX > NB-JOUEURS OR JOUEUR-EST-TROUVE
+               IF JE-NOM(J-INDEX) = JOUEUR-SCORE
+                   MOVE 'O' TO TROUVE-JOUEUR
+                   MOVE J-INDEX TO RANG-JOUEUR
+               END-IF
+           END-PERFORM
+
+           IF NOT JOUEUR-EST-TROUVE AND NB-JOUEURS < 200
+               ADD 1 TO NB-JOUEURS
+               MOVE NB-JOUEURS TO RANG-JOUEUR
+               MOVE JOUEUR-SCORE TO JE-NOM(RANG-JOUEUR)
+               MOVE 0 TO JE-MEILLEUR-SCORE(RANG-JOUEUR)
+               MOVE SCORE-MAXIMUM TO JE-MEILLEUR-MAX(RANG-JOUEUR)
+               MOVE 0 TO JE-NB-PARTIES(RANG-JOUEUR)
+               MOVE SCORE-OBTENU TO JE-PREMIER-SCORE(RANG-JOUEUR)
+               MOVE 'O' TO TROUVE-JOUEUR
+           END-IF
+
+           IF JOUEUR-EST-TROUVE
+               ADD 1 TO JE-NB-PARTIES(RANG-JOUEUR)
+               IF SCORE-OBTENU > JE-MEILLEUR-SCORE(RANG-JOUEUR)
+                   MOVE SCORE-OBTENU TO JE-MEILLEUR-SCORE(RANG-JOUEUR)
+                   MOVE SCORE-MAXIMUM TO JE-MEILLEUR-MAX(RANG-JOUEUR)
+               END-IF
+               MOVE SCORE-OBTENU TO JE-DERNIER-SCORE(RANG-JOUEUR)
+               MOVE DATE-SCORE TO JE-DERNIERE-DATE(RANG-JOUEUR)
+               MOVE HEURE-SCORE TO JE-DERNIERE-HEURE(RANG-JOUEUR)
+           END-IF.
+
+      *> -----------------------------------------------------------
+      *> Tri à bulles décroissant sur le meilleur score : la table
+      *> reste petite (un joueur par partie jouée), la simplicité
+      *> prime sur la performance.
+      *> -----------------------------------------------------------
+       TRI-CLASSEMENT-PARAGRAPH.
+           PERFORM VARYING J-INDEX FROM 1 BY 1
+                   UNTIL J-INDEX >= NB-JOUEURS
+               PERFORM VARYING O2-INDEX FROM 1 BY 1
+                       UNTIL O2-INDEX > NB-JOUEURS - J-INDEX
+                   IF JE-MEILLEUR-SCORE(O2-INDEX)
+                           < JE-MEILLEUR-SCORE(O2-INDEX + 1)
+                       PERFORM ECHANGER-JOUEURS-PARAGRAPH
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       ECHANGER-JOUEURS-PARAGRAPH.
+           MOVE JOUEUR-ENTREE(O2-INDEX) TO JOUEUR-TAMPON
+           MOVE JOUEUR-ENTREE(O2-INDEX + 1) TO JOUEUR-ENTREE(O2-INDEX)
+           MOVE JOUEUR-TAMPON TO JOUEUR-ENTREE(O2-INDEX + 1).
+
+       EDITION-CLASSEMENT-PARAGRAPH.
+           MOVE "CLASSEMENT DU QUIZ" TO LIGNE-CLASSEMENT
+           WRITE LIGNE-CLASSEMENT
+           MOVE "RG  JOUEUR               SCORE  PARTIES  DERNIERE PROG"
+               TO LIGNE-CLASSEMENT
+           WRITE LIGNE-CLASSEMENT
+           MOVE SPACES TO LIGNE-CLASSEMENT
+           WRITE LIGNE-CLASSEMENT
+
+           PERFORM VARYING J-INDEX FROM 1 BY 1
+                   UNTIL J-INDEX > NB-JOUEURS
+               MOVE J-INDEX TO LD-RANG
+               MOVE JE-NOM(J-INDEX) TO LD-NOM
+               MOVE JE-MEILLEUR-SCORE(J-INDEX) TO LD-MEILLEUR
+               MOVE JE-MEILLEUR-MAX(J-INDEX) TO LD-MAX
+               MOVE JE-NB-PARTIES(J-INDEX) TO LD-PARTIES
+               MOVE JE-DERNIERE-DATE(J-INDEX) TO LD-DERNIERE
+               COMPUTE PROGRESSION-WS =
+                   JE-DERNIER-SCORE(J-INDEX) - JE-PREMIER-SCORE(J-INDEX)
+               MOVE PROGRESSION-WS TO LD-PROGRESSION
+               MOVE LIGNE-DETAIL TO LIGNE-CLASSEMENT
+               WRITE LIGNE-CLASSEMENT
+           END-PERFORM.
